@@ -10,76 +10,410 @@
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    NN PASSA A TRATAR FEVEREIRO BISSEXTO E O
+      *                   PARAGRAFO DE VALIDACAO PASSA A SER CHAMADO
+      *09/08/2026 MLBF    INCLUIDO MODO LOTE, LENDO AS DATAS DE UM
+      *                   ARQUIVO DE TRANSACOES EM VEZ DE UMA A UMA
+      *09/08/2026 MLBF    DATAS REJEITADAS PASSAM A SER GRAVADAS NO
+      *                   ARQUIVO DE EXCECOES AC34EXCP
+      *09/08/2026 MLBF    INCLUIDO O CALCULO DO DIA DA SEMANA PARA
+      *                   TODA DATA VALIDADA COM SUCESSO
+      *09/08/2026 MLBF    INCLUIDO MODO DE VALIDACAO DE INTERVALO
+      *                   (DATA INICIAL X DATA FINAL)
+      *09/08/2026 MLBF    O CALCULO DE DIAS DO MES/ANO BISSEXTO PASSA
+      *                   A VIR DO COPYBOOK DIASMES/DIASMESP
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *09/08/2026 MLBF    A DATA DDMMYYYY PASSA A PODER SER INFORMADA
+      *                   VIA ARGUMENTO DE LINHA DE COMANDO (ACCEPT
+      *                   FROM COMMAND-LINE), CAINDO NO ACCEPT
+      *                   INTERATIVO SO QUANDO NENHUM ARGUMENTO FOR
+      *                   PASSADO, PARA PERMITIR EXECUCAO EM BATCH.
+      *                   NAO E UM PARM DE JCL (QUE EXIGIRIA PROCEDURE
+      *                   DIVISION USING/LINKAGE SECTION); O ACNTLY01
+      *                   SELECIONA O MODO POR CARTAO SYSIN
+      *09/08/2026 MLBF    A FAIXA DE ANO VALIDO (ANTES FIXA EM >= 2000
+      *                   E SEM LIMITE SUPERIOR) PASSA A VIR DO ARQUIVO
+      *                   DE CONTROLE AC34FAIX, COM ANO MINIMO E MAXIMO
+      *                   CONFIGURAVEIS SEM RECOMPILAR O PROGRAMA
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AC34-ARQ-TRANSACOES ASSIGN TO "AC34TRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSACOES.
+
+           SELECT AC34-ARQ-EXCECOES ASSIGN TO "AC34EXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCECOES.
+
+           SELECT AC34-ARQ-FAIXA-ANO ASSIGN TO "AC34FAIX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FAIXA-ANO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AC34-ARQ-TRANSACOES.
+       01 REG-TRANSACAO.
+           05 TRAN-DIA PIC 99.
+           05 FILLER PIC X VALUE '/'.
+           05 TRAN-MES PIC 99.
+           05 FILLER PIC X VALUE '/'.
+           05 TRAN-ANO PIC 9999.
+
+       FD  AC34-ARQ-EXCECOES.
+       01 REG-EXCECAO PIC X(56).
+
+       FD  AC34-ARQ-FAIXA-ANO.
+       01 REG-FAIXA-ANO.
+           05 FAIXA-ANO-MINIMO PIC 9(04).
+           05 FILLER PIC X VALUE SPACE.
+           05 FAIXA-ANO-MAXIMO PIC 9(04).
+
        WORKING-STORAGE SECTION.
+       01 WS-REG-EXCECAO.
+           05 EXC-DIA PIC 99.
+           05 FILLER PIC X VALUE '/'.
+           05 EXC-MES PIC 99.
+           05 FILLER PIC X VALUE '/'.
+           05 EXC-ANO PIC 9999.
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-DATA-PROCESSAMENTO PIC 9(08).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-COD-MOTIVO PIC X(04).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-DESC-MOTIVO PIC X(30).
        01 WS-DIA PIC 99 VALUE ZERO.
        01 WS-MES PIC 99 VALUE ZERO.
        01 WS-ANO PIC 9999 VALUE ZERO.
-       01 NN PIC X(1) VALUE ZERO.
+       01 NN PIC 99 VALUE ZERO.
+       COPY DIASMES.
+       01 WS-AREA-VALIDACAO.
+           05 WS-IND-DATA-VALIDA PIC X(01) VALUE 'N'.
+               88 WS-DATA-VALIDA VALUE 'S'.
+               88 WS-DATA-INVALIDA VALUE 'N'.
+
+       01 WS-CONTROLE-MODO.
+           05 WS-OPCAO-MODO PIC 9 VALUE ZERO.
+           05 WS-IND-MODO PIC X(01) VALUE 'I'.
+               88 WS-MODO-INTERATIVO VALUE 'I'.
+               88 WS-MODO-LOTE VALUE 'L'.
+               88 WS-MODO-INTERVALO VALUE 'V'.
+           05 WS-IND-FIM-TRANSACOES PIC X(01) VALUE 'N'.
+               88 WS-FIM-TRANSACOES VALUE 'S'.
+               88 WS-NAO-FIM-TRANSACOES VALUE 'N'.
+
+       01 WS-AREA-PARM.
+           05 WS-PARM-ENTRADA PIC X(08) VALUE SPACES.
+           05 WS-IND-TEM-PARM PIC X(01) VALUE 'N'.
+               88 WS-TEM-PARM VALUE 'S'.
+               88 WS-SEM-PARM VALUE 'N'.
+
+       01 WS-AREA-INTERVALO.
+           05 WS-DIA-INI PIC 99 VALUE ZERO.
+           05 WS-MES-INI PIC 99 VALUE ZERO.
+           05 WS-ANO-INI PIC 9999 VALUE ZERO.
+           05 WS-IND-VALIDA-INI PIC X(01) VALUE 'N'.
+               88 WS-INI-VALIDA VALUE 'S'.
+           05 WS-DIA-FIM PIC 99 VALUE ZERO.
+           05 WS-MES-FIM PIC 99 VALUE ZERO.
+           05 WS-ANO-FIM PIC 9999 VALUE ZERO.
+           05 WS-IND-VALIDA-FIM PIC X(01) VALUE 'N'.
+               88 WS-FIM-VALIDA VALUE 'S'.
+           05 WS-DATA-INI-AAAAMMDD PIC 9(08) COMP VALUE ZERO.
+           05 WS-DATA-FIM-AAAAMMDD PIC 9(08) COMP VALUE ZERO.
+
+       01 WS-AREA-FAIXA-ANO.
+           05 WS-ANO-MINIMO PIC 9(04) VALUE 2000.
+           05 WS-ANO-MAXIMO PIC 9(04) VALUE 2099.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-TRANSACOES PIC X(02) VALUE '00'.
+           05 WS-FS-EXCECOES PIC X(02) VALUE '00'.
+           05 WS-FS-FAIXA-ANO PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+
+       01 WS-AREA-EXCECAO.
+           05 WS-DATA-HOJE PIC 9(08) VALUE ZERO.
+           05 WS-COD-MOTIVO PIC X(04) VALUE SPACES.
+           05 WS-DESC-MOTIVO PIC X(30) VALUE SPACES.
+
+       01 WS-AREA-DIA-SEMANA.
+           05 WS-MES-AJUSTADO PIC 99 COMP VALUE ZERO.
+           05 WS-ANO-AJUSTADO PIC 9999 COMP VALUE ZERO.
+           05 WS-SECULO PIC 99 COMP VALUE ZERO.
+           05 WS-ANO-SECULO PIC 99 COMP VALUE ZERO.
+           05 WS-TERMO1 PIC 9(04) COMP VALUE ZERO.
+           05 WS-TERMO1-DIV PIC 9(04) COMP VALUE ZERO.
+           05 WS-TERMO1-RESTO PIC 9(04) COMP VALUE ZERO.
+           05 WS-TERMO2-DIV PIC 99 COMP VALUE ZERO.
+           05 WS-TERMO2-RESTO PIC 99 COMP VALUE ZERO.
+           05 WS-TERMO3-DIV PIC 99 COMP VALUE ZERO.
+           05 WS-TERMO3-RESTO PIC 99 COMP VALUE ZERO.
+           05 WS-SOMA-DIA-SEMANA PIC S9(06) COMP VALUE ZERO.
+           05 WS-QUOCIENTE-SEMANA PIC 9(04) COMP VALUE ZERO.
+           05 WS-IND-DIA-SEMANA PIC 9 VALUE ZERO.
+           05 WS-DESC-DIA-SEMANA PIC X(13) VALUE SPACES.
        PROCEDURE DIVISION.
        PERFORM 0000-INICIAR-PROGRAMA.
-       PERFORM 1000-RECEBER-DADOS.
+       PERFORM 0950-OBTER-FAIXA-ANO-VALIDO.
+       PERFORM 0900-OBTER-PARM-ENTRADA.
+       IF WS-TEM-PARM
+           SET WS-MODO-INTERATIVO TO TRUE
+       ELSE
+           PERFORM 0500-SELECIONAR-MODO
+       END-IF
+       EVALUATE TRUE
+           WHEN WS-MODO-LOTE
+               PERFORM 1100-PROCESSAR-LOTE
+           WHEN WS-MODO-INTERVALO
+               PERFORM 4000-VALIDAR-INTERVALO
+           WHEN OTHER
+               PERFORM 1000-RECEBER-DADOS
+               PERFORM 2000-VALIDACAO-NN
+       END-EVALUATE.
+
+       PERFORM 8000-FINALIZAR-PROGRAMA.
+       GOBACK.
 
-       STOP RUN.
-       
        0000-INICIAR-PROGRAMA.
            DISPLAY '---O PROGRAMA INICIOU---'
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT AC34-ARQ-EXCECOES
+           IF WS-FS-EXCECOES NOT = '00'
+               MOVE WS-FS-EXCECOES TO WS-FILE-STATUS
+               MOVE 'AC34EXCP' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+           EXIT.
+
+       8000-FINALIZAR-PROGRAMA.
+           CLOSE AC34-ARQ-EXCECOES
+           EXIT.
+
+       0950-OBTER-FAIXA-ANO-VALIDO.
+           OPEN INPUT AC34-ARQ-FAIXA-ANO
+           IF WS-FS-FAIXA-ANO = '35'
+               CONTINUE
+           ELSE
+               IF WS-FS-FAIXA-ANO NOT = '00'
+                   MOVE WS-FS-FAIXA-ANO TO WS-FILE-STATUS
+                   MOVE 'AC34FAIX' TO WS-ID-ARQUIVO-ERRO
+                   PERFORM 9900-ERRO-ARQUIVO
+               END-IF
+               READ AC34-ARQ-FAIXA-ANO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FAIXA-ANO-MINIMO TO WS-ANO-MINIMO
+                       MOVE FAIXA-ANO-MAXIMO TO WS-ANO-MAXIMO
+               END-READ
+               CLOSE AC34-ARQ-FAIXA-ANO
+           END-IF
+           EXIT.
+
+       0900-OBTER-PARM-ENTRADA.
+           ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE
+           IF WS-PARM-ENTRADA = SPACES
+               SET WS-SEM-PARM TO TRUE
+           ELSE
+               SET WS-TEM-PARM TO TRUE
+           END-IF
+           EXIT.
+
+       0500-SELECIONAR-MODO.
+           DISPLAY 'SELECIONE O MODO DE EXECUCAO:'
+           DISPLAY '1 - VALIDAR UMA DATA'
+           DISPLAY '2 - VALIDAR LOTE A PARTIR DE ARQUIVO'
+           DISPLAY '3 - VALIDAR INTERVALO (DATA INICIAL E FINAL)'
+           ACCEPT WS-OPCAO-MODO
+           EVALUATE WS-OPCAO-MODO
+               WHEN 2
+                   SET WS-MODO-LOTE TO TRUE
+               WHEN 3
+                   SET WS-MODO-INTERVALO TO TRUE
+               WHEN OTHER
+                   SET WS-MODO-INTERATIVO TO TRUE
+           END-EVALUATE
            EXIT.
 
        1000-RECEBER-DADOS.
-           DISPLAY 'QUAL O DIA(DD)?'
-           ACCEPT WS-DIA.
-           DISPLAY 'QUAL O MES(MM)?'
-           ACCEPT WS-MES.
-           DISPLAY 'QUAL O ANO(YYYY)?'
-           ACCEPT WS-ANO.
+           IF WS-TEM-PARM
+               MOVE WS-PARM-ENTRADA(1:2) TO WS-DIA
+               MOVE WS-PARM-ENTRADA(3:2) TO WS-MES
+               MOVE WS-PARM-ENTRADA(5:4) TO WS-ANO
+           ELSE
+               DISPLAY 'QUAL O DIA(DD)?'
+               ACCEPT WS-DIA
+               DISPLAY 'QUAL O MES(MM)?'
+               ACCEPT WS-MES
+               DISPLAY 'QUAL O ANO(YYYY)?'
+               ACCEPT WS-ANO
+           END-IF.
+
+       1100-PROCESSAR-LOTE.
+           OPEN INPUT AC34-ARQ-TRANSACOES
+           IF WS-FS-TRANSACOES NOT = '00'
+               MOVE WS-FS-TRANSACOES TO WS-FILE-STATUS
+               MOVE 'AC34TRAN' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+           SET WS-NAO-FIM-TRANSACOES TO TRUE
+           PERFORM 1150-LER-TRANSACAO
+           PERFORM 1200-VALIDAR-LOTE UNTIL WS-FIM-TRANSACOES
+           CLOSE AC34-ARQ-TRANSACOES
+           EXIT.
+
+       1150-LER-TRANSACAO.
+           READ AC34-ARQ-TRANSACOES
+               AT END
+                   SET WS-FIM-TRANSACOES TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           EXIT.
+
+       1200-VALIDAR-LOTE.
+           MOVE TRAN-DIA TO WS-DIA
+           MOVE TRAN-MES TO WS-MES
+           MOVE TRAN-ANO TO WS-ANO
+           PERFORM 2000-VALIDACAO-NN
+           PERFORM 1150-LER-TRANSACAO
+           EXIT.
+
+       4000-VALIDAR-INTERVALO.
+           DISPLAY 'INFORME A DATA INICIAL DO INTERVALO'
+           PERFORM 1000-RECEBER-DADOS
+           PERFORM 2000-VALIDACAO-NN
+           MOVE WS-DIA TO WS-DIA-INI
+           MOVE WS-MES TO WS-MES-INI
+           MOVE WS-ANO TO WS-ANO-INI
+           MOVE WS-IND-DATA-VALIDA TO WS-IND-VALIDA-INI
+
+           DISPLAY 'INFORME A DATA FINAL DO INTERVALO'
+           PERFORM 1000-RECEBER-DADOS
+           PERFORM 2000-VALIDACAO-NN
+           MOVE WS-DIA TO WS-DIA-FIM
+           MOVE WS-MES TO WS-MES-FIM
+           MOVE WS-ANO TO WS-ANO-FIM
+           MOVE WS-IND-DATA-VALIDA TO WS-IND-VALIDA-FIM
+
+           IF WS-INI-VALIDA AND WS-FIM-VALIDA
+               COMPUTE WS-DATA-INI-AAAAMMDD = WS-ANO-INI * 10000 +
+                   WS-MES-INI * 100 + WS-DIA-INI
+               COMPUTE WS-DATA-FIM-AAAAMMDD = WS-ANO-FIM * 10000 +
+                   WS-MES-FIM * 100 + WS-DIA-FIM
+               IF WS-DATA-INI-AAAAMMDD > WS-DATA-FIM-AAAAMMDD
+                   DISPLAY 'INTERVALO INVALIDO: A DATA INICIAL EH '
+                       'POSTERIOR A DATA FINAL'
+               ELSE
+                   DISPLAY 'INTERVALO VALIDO'
+               END-IF
+           ELSE
+               DISPLAY 'INTERVALO NAO PODE SER AVALIADO: EXISTE '
+                   'DATA INVALIDA NO PAR INFORMADO'
+           END-IF
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
 
        2000-VALIDACAO-NN.
-           EVALUATE WS-MES
-               WHEN 01
-                   MOVE 31 TO NN
-               WHEN 02
-                   MOVE 28 TO NN
-               WHEN 03
-                   MOVE 31 TO NN
-               WHEN 04
-                   MOVE 30 TO NN
-               WHEN 05
-                   MOVE 31 TO NN
-               WHEN 06
-                   MOVE 30 TO NN
-               WHEN 07
-                   MOVE 31 TO NN
-               WHEN 08
-                   MOVE 31 TO NN
-               WHEN 09
-                   MOVE 30 TO NN
-               WHEN 10
-                   MOVE 31 TO NN
-               WHEN 11
-                   MOVE 30 TO NN
-               WHEN 12
-                   MOVE 31 TO NN
-               WHEN OTHER
-                   MOVE 0 TO NN
-           END-EVALUATE.
+           MOVE WS-MES TO WS-MES-CALC
+           MOVE WS-ANO TO WS-ANO-CALC
+           PERFORM 9800-CALCULAR-DIAS-MES
+           MOVE WS-DIAS-MES-CALC TO NN.
 
-           IF WS-ANO >= 2000
+           IF WS-ANO >= WS-ANO-MINIMO AND WS-ANO <= WS-ANO-MAXIMO
                IF WS-MES > 0 AND WS-MES <= 12
                    IF WS-DIA > 0 AND WS-DIA <= NN
-                       DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/' 
+                       SET WS-DATA-VALIDA TO TRUE
+                       DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/'
                        WS-ANO 'EH VALIDA'
+                       PERFORM 3000-CALCULAR-DIA-SEMANA
+                       DISPLAY 'DIA DA SEMANA: ' WS-DESC-DIA-SEMANA
                    ELSE
-                       DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/' 
+                       SET WS-DATA-INVALIDA TO TRUE
+                       MOVE 'DIA ' TO WS-COD-MOTIVO
+                       MOVE 'DIA FORA DO INTERVALO DO MES' TO
+                           WS-DESC-MOTIVO
+                       DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/'
                        WS-ANO 'NAO EH VALIDA'
                    END-IF
                ELSE
-                   DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/' 
+                   SET WS-DATA-INVALIDA TO TRUE
+                   MOVE 'MES ' TO WS-COD-MOTIVO
+                   MOVE 'MES INVALIDO' TO WS-DESC-MOTIVO
+                   DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/'
                        WS-ANO 'NAO EH VALIDA'
                END-IF
            ELSE
-               DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/' 
+               SET WS-DATA-INVALIDA TO TRUE
+               MOVE 'ANO ' TO WS-COD-MOTIVO
+               MOVE 'ANO FORA DA FAIXA PERMITIDA' TO WS-DESC-MOTIVO
+               DISPLAY 'DATA INFORMADA' WS-DIA '/' WS-MES '/'
                        WS-ANO 'NAO EH VALIDA'
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+           IF WS-DATA-INVALIDA
+               PERFORM 2500-GRAVAR-EXCECAO
+           END-IF.
+
+       3000-CALCULAR-DIA-SEMANA.
+      *    CONGRUENCIA DE ZELLER - CALENDARIO GREGORIANO
+           MOVE WS-MES TO WS-MES-AJUSTADO
+           MOVE WS-ANO TO WS-ANO-AJUSTADO
+           IF WS-MES-AJUSTADO < 3
+               ADD 12 TO WS-MES-AJUSTADO
+               SUBTRACT 1 FROM WS-ANO-AJUSTADO
+           END-IF
+           DIVIDE WS-ANO-AJUSTADO BY 100 GIVING WS-SECULO
+               REMAINDER WS-ANO-SECULO
+           COMPUTE WS-TERMO1 = 13 * (WS-MES-AJUSTADO + 1)
+           DIVIDE WS-TERMO1 BY 5 GIVING WS-TERMO1-DIV
+               REMAINDER WS-TERMO1-RESTO
+           DIVIDE WS-ANO-SECULO BY 4 GIVING WS-TERMO2-DIV
+               REMAINDER WS-TERMO2-RESTO
+           DIVIDE WS-SECULO BY 4 GIVING WS-TERMO3-DIV
+               REMAINDER WS-TERMO3-RESTO
+           COMPUTE WS-SOMA-DIA-SEMANA = WS-DIA + WS-TERMO1-DIV +
+               WS-ANO-SECULO + WS-TERMO2-DIV + WS-TERMO3-DIV -
+               (2 * WS-SECULO) + 700
+           DIVIDE WS-SOMA-DIA-SEMANA BY 7 GIVING WS-QUOCIENTE-SEMANA
+               REMAINDER WS-IND-DIA-SEMANA
+           EVALUATE WS-IND-DIA-SEMANA
+               WHEN 0
+                   MOVE 'SABADO' TO WS-DESC-DIA-SEMANA
+               WHEN 1
+                   MOVE 'DOMINGO' TO WS-DESC-DIA-SEMANA
+               WHEN 2
+                   MOVE 'SEGUNDA-FEIRA' TO WS-DESC-DIA-SEMANA
+               WHEN 3
+                   MOVE 'TERCA-FEIRA' TO WS-DESC-DIA-SEMANA
+               WHEN 4
+                   MOVE 'QUARTA-FEIRA' TO WS-DESC-DIA-SEMANA
+               WHEN 5
+                   MOVE 'QUINTA-FEIRA' TO WS-DESC-DIA-SEMANA
+               WHEN 6
+                   MOVE 'SEXTA-FEIRA' TO WS-DESC-DIA-SEMANA
+           END-EVALUATE
+           EXIT.
+
+       2500-GRAVAR-EXCECAO.
+           MOVE WS-DIA TO EXC-DIA
+           MOVE WS-MES TO EXC-MES
+           MOVE WS-ANO TO EXC-ANO
+           MOVE WS-DATA-HOJE TO EXC-DATA-PROCESSAMENTO
+           MOVE WS-COD-MOTIVO TO EXC-COD-MOTIVO
+           MOVE WS-DESC-MOTIVO TO EXC-DESC-MOTIVO
+           WRITE REG-EXCECAO FROM WS-REG-EXCECAO
+           EXIT.
+
+       COPY DIASMESP.
\ No newline at end of file
