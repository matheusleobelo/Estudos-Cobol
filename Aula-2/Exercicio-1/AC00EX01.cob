@@ -0,0 +1,152 @@
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+       PROGRAM-ID. AC00EX01.
+       AUTHOR. Matheus Leonardo Belo de França.
+      *----------------------------------------------------------------
+      *SISTEMA    : CADASTRO DE FUNCIONARIO
+      *PROGRAMA   : AC00EX01
+      *OBJETIVO   : RECEBER OS DADOS DE UM FUNCIONARIO, DEMONSTRANDO A
+      *             SEPARACAO/UNIFICACAO DA DATA DE NASCIMENTO E
+      *             CALCULANDO A IDADE A PARTIR DELA
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    OS DADOS PASSAM A SER GRAVADOS NO ARQUIVO
+      *                   MESTRE DE FUNCIONARIOS AC00FUNC (INDEXADO
+      *                   PELA MATRICULA), ACUMULANDO ENTRE EXECUCOES
+      *09/08/2026 MLBF    WS-NOME/WS-IDADE PASSAM A VIR DO COPYBOOK
+      *                   PESSOA, COMPARTILHADO COM INITIALIZE E MOVE
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AC00-ARQ-FUNCIONARIOS ASSIGN TO "AC00FUNC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNC-MATRICULA
+               FILE STATUS IS WS-FS-FUNCIONARIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AC00-ARQ-FUNCIONARIOS.
+       01 REG-FUNCIONARIO.
+           05 FUNC-MATRICULA PIC 9(06).
+           05 FUNC-NOME PIC X(20).
+           05 FUNC-SALARIO PIC 9(07)V99.
+           05 FUNC-DATA-NASCIMENTO PIC 9(08).
+           05 FUNC-IDADE PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MATRICULA PIC 9(06) VALUE ZERO.
+       01 WS-DADOS-PESSOA.
+           COPY PESSOA.
+       01 WS-SALARIO PIC 9(07)V99 VALUE ZERO.
+
+       01 WS-DATA-SEPARADA.
+           05 WS-ANO PIC 9999 VALUE ZERO.
+           05 WS-MES PIC 99 VALUE ZERO.
+           05 WS-DIA PIC 99 VALUE ZERO.
+       01 WS-DATA-UNIFICADA REDEFINES WS-DATA-SEPARADA PIC 9(08).
+
+       01 WS-DATA-HOJE PIC 9(08) VALUE ZERO.
+       01 WS-DATA-HOJE-SEPARADA REDEFINES WS-DATA-HOJE.
+           05 WS-ANO-HOJE PIC 9999.
+           05 WS-MES-HOJE PIC 99.
+           05 WS-DIA-HOJE PIC 99.
+
+       01 WS-REG-FUNCIONARIO.
+           05 WS-FUNC-MATRICULA PIC 9(06) VALUE ZERO.
+           05 WS-FUNC-NOME PIC X(20) VALUE SPACES.
+           05 WS-FUNC-SALARIO PIC 9(07)V99 VALUE ZERO.
+           05 WS-FUNC-DATA-NASCIMENTO PIC 9(08) VALUE ZERO.
+           05 WS-FUNC-IDADE PIC 99 VALUE ZERO.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-FUNCIONARIOS PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+
+       PROCEDURE DIVISION.
+       PERFORM 0000-INICIAR-PROGRAMA.
+       PERFORM 1000-RECEBER-DADOS.
+       PERFORM 2000-CALCULAR-IDADE.
+       PERFORM 3000-EXIBIR-DADOS.
+       PERFORM 4000-GRAVAR-MESTRE.
+
+       STOP RUN.
+
+       0000-INICIAR-PROGRAMA.
+           DISPLAY '---O PROGRAMA INICIOU---'
+           EXIT.
+
+       1000-RECEBER-DADOS.
+           DISPLAY 'QUAL A MATRICULA?'
+           ACCEPT WS-MATRICULA.
+           DISPLAY 'QUAL O SEU NOME?'
+           ACCEPT WS-NOME.
+           DISPLAY 'QUAL O SEU SALARIO?'
+           ACCEPT WS-SALARIO.
+           DISPLAY 'DATA DE NASCIMENTO - ANO(AAAA)?'
+           ACCEPT WS-ANO.
+           DISPLAY 'DATA DE NASCIMENTO - MES(MM)?'
+           ACCEPT WS-MES.
+           DISPLAY 'DATA DE NASCIMENTO - DIA(DD)?'
+           ACCEPT WS-DIA.
+           EXIT.
+
+       2000-CALCULAR-IDADE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           COMPUTE WS-IDADE = WS-ANO-HOJE - WS-ANO
+           IF WS-MES-HOJE < WS-MES
+               SUBTRACT 1 FROM WS-IDADE
+           ELSE
+               IF WS-MES-HOJE = WS-MES AND WS-DIA-HOJE < WS-DIA
+                   SUBTRACT 1 FROM WS-IDADE
+               END-IF
+           END-IF
+           EXIT.
+
+       3000-EXIBIR-DADOS.
+           DISPLAY SPACES.
+           DISPLAY 'NOME..............: ' WS-NOME.
+           DISPLAY 'SALARIO...........: ' WS-SALARIO.
+           DISPLAY 'DATA NASCIMENTO...: ' WS-DIA '/' WS-MES '/' WS-ANO.
+           DISPLAY 'DATA UNIFICADA....: ' WS-DATA-UNIFICADA.
+           DISPLAY 'IDADE CALCULADA...: ' WS-IDADE ' ANOS'.
+           EXIT.
+
+       4000-GRAVAR-MESTRE.
+           OPEN I-O AC00-ARQ-FUNCIONARIOS
+           IF WS-FS-FUNCIONARIOS = '35'
+               OPEN OUTPUT AC00-ARQ-FUNCIONARIOS
+           END-IF
+           IF WS-FS-FUNCIONARIOS NOT = '00'
+               MOVE WS-FS-FUNCIONARIOS TO WS-FILE-STATUS
+               MOVE 'AC00FUNC' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           MOVE WS-MATRICULA TO WS-FUNC-MATRICULA
+           MOVE WS-NOME TO WS-FUNC-NOME
+           MOVE WS-SALARIO TO WS-FUNC-SALARIO
+           MOVE WS-DATA-UNIFICADA TO WS-FUNC-DATA-NASCIMENTO
+           MOVE WS-IDADE TO WS-FUNC-IDADE
+
+           WRITE REG-FUNCIONARIO FROM WS-REG-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY 'MATRICULA JA CADASTRADA: ' WS-MATRICULA
+           END-WRITE
+
+           CLOSE AC00-ARQ-FUNCIONARIOS
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
