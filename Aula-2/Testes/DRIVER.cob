@@ -0,0 +1,82 @@
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+       PROGRAM-ID. DRIVER.
+       AUTHOR. Matheus Leonardo Belo de França.
+      *----------------------------------------------------------------
+      *SISTEMA    : DRIVER
+      *PROGRAMA   : DRIVER
+      *OBJETIVO   : MENU DE ENTRADA UNICA PARA OS PROGRAMAS DE
+      *             EXERCICIO (AC34EX02, ACCEPT, INITIALIZE, MOVE,
+      *             OPERACOES, SET E RECONCIL), DISPENSANDO O OPERADOR
+      *             DE CONHECER O PROGRAM-ID DE CADA UM
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    INCLUIDA A OPCAO 7 - RECONCIL, CONCILIACAO
+      *                   ENTRE OS TOTAIS DE OPERACOES E MOVE
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO PIC 9(02) VALUE ZERO.
+
+       01 WS-IND-FIM-MENU PIC X(01) VALUE 'N'.
+           88 WS-FIM-MENU VALUE 'S'.
+           88 WS-NAO-FIM-MENU VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-EXIBIR-MENU UNTIL WS-FIM-MENU.
+           GOBACK.
+
+       1000-EXIBIR-MENU.
+           DISPLAY SPACES
+           DISPLAY '================================================'
+           DISPLAY '  MENU DE PROGRAMAS DE EXERCICIO'
+           DISPLAY '================================================'
+           DISPLAY '  1 - AC34EX02  (VALIDACAO DE DATAS)'
+           DISPLAY '  2 - ACCEPT    (CAPTURA DE NOMES)'
+           DISPLAY '  3 - INITIALIZE (CADASTRO DE PESSOA)'
+           DISPLAY '  4 - MOVE      (FOLHA DE PAGAMENTO)'
+           DISPLAY '  5 - OPERACOES (ARITMETICA / FINANCEIRO)'
+           DISPLAY '  6 - SET       (STATUS DE JOB)'
+           DISPLAY '  7 - RECONCIL  (CONCILIACAO OPERACOES x MOVE)'
+           DISPLAY '  0 - ENCERRAR'
+           DISPLAY '================================================'
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING
+           ACCEPT WS-OPCAO
+           PERFORM 2000-PROCESSAR-OPCAO
+           EXIT.
+
+       2000-PROCESSAR-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL 'AC34EX02'
+                   CANCEL 'AC34EX02'
+               WHEN 2
+                   CALL 'ACCEPT'
+                   CANCEL 'ACCEPT'
+               WHEN 3
+                   CALL 'INITIALIZE'
+                   CANCEL 'INITIALIZE'
+               WHEN 4
+                   CALL 'MOVE'
+                   CANCEL 'MOVE'
+               WHEN 5
+                   CALL 'OPERACOES'
+                   CANCEL 'OPERACOES'
+               WHEN 6
+                   CALL 'SET'
+                   CANCEL 'SET'
+               WHEN 7
+                   CALL 'RECONCIL'
+                   CANCEL 'RECONCIL'
+               WHEN 0
+                   SET WS-FIM-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA. TENTE NOVAMENTE.'
+           END-EVALUATE
+           EXIT.
