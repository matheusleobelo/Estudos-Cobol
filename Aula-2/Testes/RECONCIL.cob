@@ -0,0 +1,169 @@
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. Matheus Leonardo Belo de França.
+      *----------------------------------------------------------------
+      *SISTEMA    : RECONCIL
+      *PROGRAMA   : RECONCIL
+      *OBJETIVO   : CONFERIR O TOTAL DE SALARIO BRUTO DO QUADRO DE
+      *             FOLHA GRAVADO POR MOVE (ARQUIVO MOVEORD) CONTRA O
+      *             TOTAL DE CONTROLE APURADO POR OPERACOES A PARTIR
+      *             DA PROPRIA FOLHA DE ORIGEM (ARQUIVO OPERCTL),
+      *             REPORTANDO BATE/NAO BATE EM VEZ DE DEIXAR ESSA
+      *             CONFERENCIA PARA SER FEITA A MAO
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    PROGRAMA CRIADO
+      *09/08/2026 MLBF    A CONCILIACAO PASSA A SOMAR O SALARIO BRUTO
+      *                   (ROS-SALARIO) DO ROSTER, EM VEZ DO LIQUIDO,
+      *                   POIS OPERCTL AGORA TRAZ O TOTAL DE SALARIO
+      *                   BRUTO APURADO POR OPERACOES DIRETO DA FOLHA
+      *                   DE ORIGEM (MOVEORIG) - OS DOIS TOTAIS SAO
+      *                   CALCULADOS A PARTIR DO MESMO DADO DE FOLHA,
+      *                   O QUE TORNA A CONFERENCIA SIGNIFICATIVA (ANTES
+      *                   OPERCTL VINHA DE OPERPARE, SEM NENHUMA RELACAO
+      *                   COM OS DADOS DE FOLHA CONCILIADOS AQUI)
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-ARQ ASSIGN TO "MOVEORD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ROSTER.
+
+           SELECT CONTROLE-ARQ ASSIGN TO "OPERCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-ARQ.
+       01 REG-ROSTER.
+           05 ROS-CIDADE PIC X(15).
+           05 ROS-NOME PIC X(20).
+           05 ROS-IDADE PIC 99.
+           05 ROS-SALARIO PIC 9(7)V99.
+           05 ROS-INSS PIC 9(7)V99.
+           05 ROS-IRRF PIC 9(7)V99.
+           05 ROS-LIQUIDO PIC 9(7)V99.
+
+       FD  CONTROLE-ARQ.
+       01 REG-CONTROLE PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REG-CONTROLE.
+           05 CTL-TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 CTL-TOTAL-SOMA PIC 9(7)V99 VALUE ZERO.
+           05 FILLER PIC X(05) VALUE SPACES.
+
+       01 WS-AREA-CONCILIACAO.
+           05 WS-TOTAL-SALARIO-ROSTER PIC 9(7)V99 VALUE ZERO.
+           05 WS-QTD-REGISTROS-ROSTER PIC 9(5) COMP VALUE ZERO.
+           05 WS-DIFERENCA PIC S9(7)V99 VALUE ZERO.
+           05 WS-IND-BATE PIC X(01) VALUE 'S'.
+               88 WS-TOTAIS-BATEM VALUE 'S'.
+               88 WS-TOTAIS-NAO-BATEM VALUE 'N'.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-ROSTER PIC X(02) VALUE '00'.
+           05 WS-FS-CONTROLE PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+           05 WS-IND-FIM-ROSTER PIC X(01) VALUE 'N'.
+               88 WS-FIM-ROSTER VALUE 'S'.
+               88 WS-NAO-FIM-ROSTER VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       PERFORM 0000-INICIAR-PROGRAMA.
+       PERFORM 1000-LER-CONTROLE-OPERACOES.
+       PERFORM 2000-SOMAR-LIQUIDO-ROSTER.
+       PERFORM 3000-CONCILIAR-TOTAIS.
+       PERFORM 4000-EXIBIR-RESULTADO.
+
+       GOBACK.
+
+       0000-INICIAR-PROGRAMA.
+           DISPLAY '--INICIO DA CONCILIACAO OPERACOES x MOVE--'
+           DISPLAY SPACES
+           EXIT.
+
+       1000-LER-CONTROLE-OPERACOES.
+           OPEN INPUT CONTROLE-ARQ
+           IF WS-FS-CONTROLE NOT = '00'
+               MOVE WS-FS-CONTROLE TO WS-FILE-STATUS
+               MOVE 'OPERCTL' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           READ CONTROLE-ARQ INTO WS-REG-CONTROLE
+               AT END
+                   MOVE 'OPERCTL VAZIO' TO WS-ID-ARQUIVO-ERRO
+                   PERFORM 9900-ERRO-ARQUIVO
+           END-READ
+
+           CLOSE CONTROLE-ARQ
+           EXIT.
+
+       2000-SOMAR-LIQUIDO-ROSTER.
+           OPEN INPUT ROSTER-ARQ
+           IF WS-FS-ROSTER NOT = '00'
+               MOVE WS-FS-ROSTER TO WS-FILE-STATUS
+               MOVE 'MOVEORD' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           PERFORM 2050-LER-ROSTER
+           PERFORM 2100-ACUMULAR-ROSTER UNTIL WS-FIM-ROSTER
+
+           CLOSE ROSTER-ARQ
+           EXIT.
+
+       2050-LER-ROSTER.
+           READ ROSTER-ARQ
+               AT END
+                   SET WS-FIM-ROSTER TO TRUE
+           END-READ
+           EXIT.
+
+       2100-ACUMULAR-ROSTER.
+           ADD 1 TO WS-QTD-REGISTROS-ROSTER
+           ADD ROS-SALARIO TO WS-TOTAL-SALARIO-ROSTER
+           PERFORM 2050-LER-ROSTER
+           EXIT.
+
+       3000-CONCILIAR-TOTAIS.
+           COMPUTE WS-DIFERENCA =
+               WS-TOTAL-SALARIO-ROSTER - CTL-TOTAL-SOMA
+           IF WS-DIFERENCA = ZERO
+               AND WS-QTD-REGISTROS-ROSTER = CTL-TOTAL-REGISTROS
+               SET WS-TOTAIS-BATEM TO TRUE
+           ELSE
+               SET WS-TOTAIS-NAO-BATEM TO TRUE
+           END-IF
+           EXIT.
+
+       4000-EXIBIR-RESULTADO.
+           DISPLAY 'TOTAL DE CONTROLE (OPERACOES / OPERCTL)...: '
+               CTL-TOTAL-SOMA ' (' CTL-TOTAL-REGISTROS ' REGISTROS)'
+           DISPLAY 'TOTAL DE SALARIO BRUTO DA FOLHA (MOVEORD)..: '
+               WS-TOTAL-SALARIO-ROSTER
+               ' (' WS-QTD-REGISTROS-ROSTER ' REGISTROS)'
+           DISPLAY 'DIFERENCA..................................: '
+               WS-DIFERENCA
+           DISPLAY SPACES
+           IF WS-TOTAIS-BATEM
+               DISPLAY 'CONCILIACAO: OS TOTAIS BATEM.'
+           ELSE
+               DISPLAY 'CONCILIACAO: OS TOTAIS NAO BATEM - VERIFICAR.'
+           END-IF
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
