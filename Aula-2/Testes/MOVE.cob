@@ -10,31 +10,347 @@
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    O REGISTRO DESTINO PASSA A CALCULAR O
+      *                   SALARIO LIQUIDO (INSS E IRRF SIMPLIFICADOS,
+      *                   POR FAIXA, SOMENTE PARA FINS DIDATICOS)
+      *09/08/2026 MLBF    INCLUIDO MODO LOTE, PROCESSANDO A FOLHA DE
+      *                   PAGAMENTO A PARTIR DE VARIOS REGISTROS
+      *                   ORIGEM LIDOS DO ARQUIVO MOVEORIG
+      *09/08/2026 MLBF    VALORES MONETARIOS PASSAM A SER EXIBIDOS EM
+      *                   CAMPOS EDITADOS COM CIFRAO E SEPARADOR DE
+      *                   MILHAR
+      *09/08/2026 MLBF    NOME/IDADE/CIDADE EM ORIGEM E DESTINO PASSAM
+      *                   A VIR DO COPYBOOK PESSOA, COMPARTILHADO COM
+      *                   AC00EX01 E INITIALIZE
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *09/08/2026 MLBF    INCLUIDA A ORDENACAO DO QUADRO DE FOLHA DE
+      *                   PAGAMENTO POR CIDADE E NOME, GRAVADA NO
+      *                   ARQUIVO MOVEORD AO FINAL DO MODO LOTE
+      *09/08/2026 MLBF    INCLUIDA A VALIDACAO DE FAIXA SALARIAL DE
+      *                   WS-SALARIO-DESTINO CONTRA OS LIMITES MINIMO
+      *                   E MAXIMO CONFIGURAVEIS EM WS-AREA-FAIXA-
+      *                   SALARIAL, SINALIZANDO REGISTROS FORA DA FAIXA
+      *09/08/2026 MLBF    ORI-NOME AMPLIADO DE X(10) PARA X(20), PARA
+      *                   NAO TRUNCAR O NOME NO MODO LOTE/ORDENACAO
+      *                   ANTES DE CHEGAR EM WS-NOME-DESTINO (JA X(20)
+      *                   DESDE O COPYBOOK PESSOA DO REQ 023)
+      *09/08/2026 MLBF    1792-EXIBIR-REGISTRO-ROSTER PASSA A EXIBIR
+      *                   SALARIO/LIQUIDO PELOS CAMPOS EDITADOS COM
+      *                   CIFRAO, COMO JA FAZ 3000-EXIBIR-DADOS
+      *09/08/2026 MLBF    O MODO LOTE PASSA A LER/CALCULAR OS ENCARGOS
+      *                   DE CADA REGISTRO DE MOVEORIG UMA UNICA VEZ,
+      *                   DENTRO DA PROPRIA INPUT PROCEDURE DO SORT
+      *                   (1710/1720); 1600-PROCESSAR-REGISTRO-LOTE E A
+      *                   SEGUNDA LEITURA DO ARQUIVO FORAM ELIMINADOS,
+      *                   O QUE TAMBEM ACABA COM O ALERTA DUPLICADO DE
+      *                   2050-VALIDAR-FAIXA-SALARIAL POR REGISTRO
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORIGEM-ARQ ASSIGN TO "MOVEORIG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ORIGEM.
+
+           SELECT SORT-ARQ ASSIGN TO "SORTWK".
+
+           SELECT ROSTER-ARQ ASSIGN TO "MOVEORD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ROSTER.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORIGEM-ARQ.
+       01 REG-ORIGEM.
+           05 ORI-NOME PIC X(20).
+           05 ORI-IDADE PIC 99.
+           05 ORI-SALARIO PIC 9(7)V99.
+           05 ORI-CIDADE PIC X(15).
+
+       SD  SORT-ARQ.
+       01 REG-SORT.
+           05 SRT-CIDADE PIC X(15).
+           05 SRT-NOME PIC X(20).
+           05 SRT-IDADE PIC 99.
+           05 SRT-SALARIO PIC 9(7)V99.
+           05 SRT-INSS PIC 9(7)V99.
+           05 SRT-IRRF PIC 9(7)V99.
+           05 SRT-LIQUIDO PIC 9(7)V99.
+
+       FD  ROSTER-ARQ.
+       01 REG-ROSTER.
+           05 ROS-CIDADE PIC X(15).
+           05 ROS-NOME PIC X(20).
+           05 ROS-IDADE PIC 99.
+           05 ROS-SALARIO PIC 9(7)V99.
+           05 ROS-INSS PIC 9(7)V99.
+           05 ROS-IRRF PIC 9(7)V99.
+           05 ROS-LIQUIDO PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01 ORIGEM.
-           05 WS-NOME PIC X(10) VALUE 'MATHEUS'.
-           05 WS-IDADE PIC 99 VALUE 22.
+           COPY PESSOA.
            05 WS-SALARIO PIC 9(7)V99 VALUE ZERO.
-           05 WS-CIDADE PIC X(15) VALUE SPACE.
        01 DESTINO.
-           05 WS-NOME-DESTINO PIC X(20) VALUE ZERO.
-           05 WS-IDADE-DESTINO PIC 99 VALUE ZERO.
+           COPY PESSOA REPLACING ==WS-NOME== BY ==WS-NOME-DESTINO==
+                                 ==WS-IDADE== BY ==WS-IDADE-DESTINO==
+                                 ==WS-CIDADE== BY ==WS-CIDADE-DESTINO==.
            05 WS-SALARIO-DESTINO PIC 9(7)V99 VALUE ZERO.
-           05 WS-CIDADE-DESTINO PIC X(15) VALUE SPACE.
+           05 WS-INSS-DESTINO PIC 9(7)V99 VALUE ZERO.
+           05 WS-IRRF-DESTINO PIC 9(7)V99 VALUE ZERO.
+           05 WS-LIQUIDO-DESTINO PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-AREA-ENCARGOS.
+           05 WS-BASE-IRRF PIC 9(7)V99 VALUE ZERO.
+           05 WS-ALIQUOTA-CALC PIC 9V999 VALUE ZERO.
+           05 WS-DEDUCAO-CALC PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-AREA-FAIXA-SALARIAL.
+           05 WS-SALARIO-MINIMO PIC 9(7)V99 VALUE 1412.00.
+           05 WS-SALARIO-MAXIMO PIC 9(7)V99 VALUE 50000.00.
+           05 WS-IND-SALARIO-FAIXA PIC X(01) VALUE 'S'.
+               88 WS-SALARIO-EM-FAIXA VALUE 'S'.
+               88 WS-SALARIO-FORA-FAIXA VALUE 'N'.
+
+       01 WS-AREA-EDICAO.
+           05 WS-SALARIO-EDIT PIC $ZZZ,ZZZ,ZZ9.99.
+           05 WS-INSS-EDIT PIC $ZZZ,ZZZ,ZZ9.99.
+           05 WS-IRRF-EDIT PIC $ZZZ,ZZZ,ZZ9.99.
+           05 WS-LIQUIDO-EDIT PIC $ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-OPCAO-MODO PIC 9 VALUE ZERO.
+       01 WS-IND-MODO PIC X(01) VALUE '1'.
+           88 WS-MODO-UNICO VALUE '1'.
+           88 WS-MODO-LOTE VALUE '2'.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-ORIGEM PIC X(02) VALUE '00'.
+           05 WS-FS-ROSTER PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+           05 WS-IND-FIM-ORIGEM PIC X(01) VALUE 'N'.
+               88 WS-FIM-ORIGEM VALUE 'S'.
+               88 WS-NAO-FIM-ORIGEM VALUE 'N'.
+           05 WS-IND-FIM-ROSTER PIC X(01) VALUE 'N'.
+               88 WS-FIM-ROSTER VALUE 'S'.
+               88 WS-NAO-FIM-ROSTER VALUE 'N'.
+
        PROCEDURE DIVISION.
-           DISPLAY '--INICIO DO PROGRAMA--'.
-           DISPLAY SPACES.
-           DISPLAY 'PASSANDO OS DADOS PARA AS VARIAVEIS DE DESTINO'.
-           MOVE WS-NOME TO WS-NOME-DESTINO.
-           MOVE WS-IDADE TO WS-IDADE-DESTINO.
-           MOVE 8000.00 TO WS-SALARIO-DESTINO.
-           MOVE 'OLINDA' TO WS-CIDADE-DESTINO.
-           DISPLAY 'NOME: ' WS-NOME-DESTINO.
-           DISPLAY 'IDADE: ' WS-IDADE-DESTINO.
-           DISPLAY 'SALARIO: ' WS-SALARIO-DESTINO.
-           DISPLAY 'CIDADE: ' WS-CIDADE-DESTINO.
-       STOP RUN.
-       
\ No newline at end of file
+       PERFORM 0000-INICIAR-PROGRAMA.
+       PERFORM 0500-SELECIONAR-MODO.
+
+       EVALUATE TRUE
+           WHEN WS-MODO-LOTE
+               PERFORM 1500-PROCESSAR-LOTE
+           WHEN OTHER
+               PERFORM 1000-PASSAR-DADOS
+               PERFORM 2000-CALCULAR-ENCARGOS
+               PERFORM 3000-EXIBIR-DADOS
+       END-EVALUATE
+
+       GOBACK.
+
+       0000-INICIAR-PROGRAMA.
+           DISPLAY '--INICIO DO PROGRAMA--'
+           DISPLAY SPACES
+           DISPLAY 'PASSANDO OS DADOS PARA AS VARIAVEIS DE DESTINO'
+           MOVE 'MATHEUS' TO WS-NOME
+           MOVE 22 TO WS-IDADE
+           EXIT.
+
+       0500-SELECIONAR-MODO.
+           DISPLAY SPACES
+           DISPLAY '1-REGISTRO UNICO  2-LOTE (ARQUIVO MOVEORIG)'
+           ACCEPT WS-OPCAO-MODO
+           EVALUATE WS-OPCAO-MODO
+               WHEN 2
+                   SET WS-MODO-LOTE TO TRUE
+               WHEN OTHER
+                   SET WS-MODO-UNICO TO TRUE
+           END-EVALUATE
+           EXIT.
+
+       1000-PASSAR-DADOS.
+           MOVE WS-NOME TO WS-NOME-DESTINO
+           MOVE WS-IDADE TO WS-IDADE-DESTINO
+           MOVE 8000.00 TO WS-SALARIO-DESTINO
+           MOVE 'OLINDA' TO WS-CIDADE-DESTINO
+           EXIT.
+
+       2000-CALCULAR-ENCARGOS.
+           PERFORM 2050-VALIDAR-FAIXA-SALARIAL
+           PERFORM 2100-CALCULAR-INSS
+           PERFORM 2200-CALCULAR-IRRF
+           COMPUTE WS-LIQUIDO-DESTINO =
+               WS-SALARIO-DESTINO - WS-INSS-DESTINO - WS-IRRF-DESTINO
+           PERFORM 2900-FORMATAR-VALORES
+           EXIT.
+
+       2050-VALIDAR-FAIXA-SALARIAL.
+           IF WS-SALARIO-DESTINO < WS-SALARIO-MINIMO
+               OR WS-SALARIO-DESTINO > WS-SALARIO-MAXIMO
+               SET WS-SALARIO-FORA-FAIXA TO TRUE
+               DISPLAY 'ATENCAO: SALARIO FORA DA FAIXA PERMITIDA ('
+                   WS-SALARIO-MINIMO ' A ' WS-SALARIO-MAXIMO ') - '
+                   WS-NOME-DESTINO ': ' WS-SALARIO-DESTINO
+           ELSE
+               SET WS-SALARIO-EM-FAIXA TO TRUE
+           END-IF
+           EXIT.
+
+       2900-FORMATAR-VALORES.
+           MOVE WS-SALARIO-DESTINO TO WS-SALARIO-EDIT
+           MOVE WS-INSS-DESTINO TO WS-INSS-EDIT
+           MOVE WS-IRRF-DESTINO TO WS-IRRF-EDIT
+           MOVE WS-LIQUIDO-DESTINO TO WS-LIQUIDO-EDIT
+           EXIT.
+
+       2100-CALCULAR-INSS.
+           EVALUATE TRUE
+               WHEN WS-SALARIO-DESTINO <= 1412.00
+                   MOVE .075 TO WS-ALIQUOTA-CALC
+               WHEN WS-SALARIO-DESTINO <= 2666.68
+                   MOVE .090 TO WS-ALIQUOTA-CALC
+               WHEN WS-SALARIO-DESTINO <= 4000.03
+                   MOVE .120 TO WS-ALIQUOTA-CALC
+               WHEN OTHER
+                   MOVE .140 TO WS-ALIQUOTA-CALC
+           END-EVALUATE
+           COMPUTE WS-INSS-DESTINO ROUNDED =
+               WS-SALARIO-DESTINO * WS-ALIQUOTA-CALC
+           EXIT.
+
+       2200-CALCULAR-IRRF.
+           COMPUTE WS-BASE-IRRF = WS-SALARIO-DESTINO - WS-INSS-DESTINO
+
+           EVALUATE TRUE
+               WHEN WS-BASE-IRRF <= 2259.20
+                   MOVE ZERO TO WS-ALIQUOTA-CALC
+                   MOVE ZERO TO WS-DEDUCAO-CALC
+               WHEN WS-BASE-IRRF <= 2826.65
+                   MOVE .075 TO WS-ALIQUOTA-CALC
+                   MOVE 169.44 TO WS-DEDUCAO-CALC
+               WHEN WS-BASE-IRRF <= 3751.05
+                   MOVE .150 TO WS-ALIQUOTA-CALC
+                   MOVE 381.44 TO WS-DEDUCAO-CALC
+               WHEN WS-BASE-IRRF <= 4664.68
+                   MOVE .225 TO WS-ALIQUOTA-CALC
+                   MOVE 662.77 TO WS-DEDUCAO-CALC
+               WHEN OTHER
+                   MOVE .275 TO WS-ALIQUOTA-CALC
+                   MOVE 896.00 TO WS-DEDUCAO-CALC
+           END-EVALUATE
+
+           COMPUTE WS-IRRF-DESTINO ROUNDED =
+               (WS-BASE-IRRF * WS-ALIQUOTA-CALC) - WS-DEDUCAO-CALC
+           IF WS-IRRF-DESTINO < ZERO
+               MOVE ZERO TO WS-IRRF-DESTINO
+           END-IF
+           EXIT.
+
+       3000-EXIBIR-DADOS.
+           DISPLAY 'NOME...........: ' WS-NOME-DESTINO
+           DISPLAY 'IDADE..........: ' WS-IDADE-DESTINO
+           DISPLAY 'SALARIO........: ' WS-SALARIO-EDIT
+           DISPLAY 'CIDADE.........: ' WS-CIDADE-DESTINO
+           DISPLAY 'INSS...........: ' WS-INSS-EDIT
+           DISPLAY 'IRRF...........: ' WS-IRRF-EDIT
+           DISPLAY 'SALARIO LIQUIDO.: ' WS-LIQUIDO-EDIT
+           EXIT.
+
+       1500-PROCESSAR-LOTE.
+           PERFORM 1700-ORDENAR-ROSTER
+           EXIT.
+
+       1550-LER-ORIGEM.
+           READ ORIGEM-ARQ
+               AT END
+                   SET WS-FIM-ORIGEM TO TRUE
+           END-READ
+           EXIT.
+
+       1700-ORDENAR-ROSTER.
+           SORT SORT-ARQ
+               ON ASCENDING KEY SRT-CIDADE SRT-NOME
+               INPUT PROCEDURE IS 1710-GERAR-REGISTROS-SORT
+               GIVING ROSTER-ARQ
+           PERFORM 1790-EXIBIR-ROSTER-ORDENADO
+           EXIT.
+
+       1710-GERAR-REGISTROS-SORT.
+           OPEN INPUT ORIGEM-ARQ
+           IF WS-FS-ORIGEM NOT = '00'
+               MOVE WS-FS-ORIGEM TO WS-FILE-STATUS
+               MOVE 'MOVEORIG' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           SET WS-NAO-FIM-ORIGEM TO TRUE
+           PERFORM 1550-LER-ORIGEM
+           PERFORM 1720-LIBERAR-REGISTRO-SORT UNTIL WS-FIM-ORIGEM
+
+           CLOSE ORIGEM-ARQ
+           EXIT.
+
+       1720-LIBERAR-REGISTRO-SORT.
+           DISPLAY SPACES
+           MOVE ORI-NOME TO WS-NOME-DESTINO
+           MOVE ORI-IDADE TO WS-IDADE-DESTINO
+           MOVE ORI-SALARIO TO WS-SALARIO-DESTINO
+           MOVE ORI-CIDADE TO WS-CIDADE-DESTINO
+           PERFORM 2000-CALCULAR-ENCARGOS
+           PERFORM 3000-EXIBIR-DADOS
+
+           MOVE WS-CIDADE-DESTINO TO SRT-CIDADE
+           MOVE WS-NOME-DESTINO TO SRT-NOME
+           MOVE WS-IDADE-DESTINO TO SRT-IDADE
+           MOVE WS-SALARIO-DESTINO TO SRT-SALARIO
+           MOVE WS-INSS-DESTINO TO SRT-INSS
+           MOVE WS-IRRF-DESTINO TO SRT-IRRF
+           MOVE WS-LIQUIDO-DESTINO TO SRT-LIQUIDO
+           RELEASE REG-SORT
+
+           PERFORM 1550-LER-ORIGEM
+           EXIT.
+
+       1790-EXIBIR-ROSTER-ORDENADO.
+           OPEN INPUT ROSTER-ARQ
+           IF WS-FS-ROSTER NOT = '00'
+               MOVE WS-FS-ROSTER TO WS-FILE-STATUS
+               MOVE 'MOVEORD' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY '--QUADRO DE FOLHA ORDENADO POR CIDADE/NOME--'
+           PERFORM 1791-LER-ROSTER
+           PERFORM 1792-EXIBIR-REGISTRO-ROSTER UNTIL WS-FIM-ROSTER
+
+           CLOSE ROSTER-ARQ
+           EXIT.
+
+       1791-LER-ROSTER.
+           READ ROSTER-ARQ
+               AT END
+                   SET WS-FIM-ROSTER TO TRUE
+           END-READ
+           EXIT.
+
+       1792-EXIBIR-REGISTRO-ROSTER.
+           MOVE ROS-SALARIO TO WS-SALARIO-EDIT
+           MOVE ROS-LIQUIDO TO WS-LIQUIDO-EDIT
+           DISPLAY 'CIDADE: ' ROS-CIDADE ' NOME: ' ROS-NOME
+               ' IDADE: ' ROS-IDADE
+           DISPLAY '   SALARIO: ' WS-SALARIO-EDIT
+               ' LIQUIDO: ' WS-LIQUIDO-EDIT
+           PERFORM 1791-LER-ROSTER
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
