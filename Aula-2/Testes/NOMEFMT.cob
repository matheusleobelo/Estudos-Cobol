@@ -0,0 +1,63 @@
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+       PROGRAM-ID. NOMEFMT.
+       AUTHOR. Matheus Leonardo Belo de França.
+      *----------------------------------------------------------------
+      *SISTEMA    : NOMEFMT
+      *PROGRAMA   : NOMEFMT
+      *OBJETIVO   : PADRONIZAR UM NOME RECEBIDO POR ACCEPT, CONVERTENDO
+      *             PARA CAIXA ALTA E REMOVENDO ESPACOS A ESQUERDA, PARA
+      *             QUE O MESMO NOME CAPTURADO POR PROGRAMAS DIFERENTES
+      *             (ACCEPT E INITIALIZE) FIQUE NO MESMO FORMATO
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    ROTINA CRIADA, COMPARTILHADA ENTRE ACCEPT E
+      *                   INITIALIZE
+      *----------------------------------------------------------------
+      *USO        : CALL 'NOMEFMT' USING LK-NOME, SENDO LK-NOME UM
+      *             CAMPO PIC X(30) DEFINIDO NO PROGRAMA CHAMADOR. O
+      *             CAMPO E FORMATADO NO PROPRIO LUGAR (CAIXA ALTA, SEM
+      *             ESPACOS A ESQUERDA, REALINHADO E REPREENCHIDO COM
+      *             ESPACOS A DIREITA).
+      *OBS        : PRIMEIRA ROTINA DO SISTEMA CHAMADA COM PARAMETRO
+      *             (LINKAGE SECTION). O PREFIXO LK- IDENTIFICA OS
+      *             ITENS RECEBIDOS NA PROCEDURE DIVISION USING E FICA
+      *             COMO PADRAO PARA OS PROXIMOS SUBPROGRAMAS COM
+      *             PARAMETRO, DA MESMA FORMA QUE WS- JA IDENTIFICA A
+      *             WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOME-TRABALHO PIC X(30) VALUE SPACES.
+       01 WS-POS PIC 99 COMP VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LK-NOME PIC X(30).
+
+       PROCEDURE DIVISION USING LK-NOME.
+       0000-FORMATAR-NOME.
+           INSPECT LK-NOME CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           MOVE 1 TO WS-POS
+           PERFORM 0010-AVANCAR-ESPACO
+               UNTIL WS-POS > 30 OR LK-NOME(WS-POS:1) NOT = SPACE
+
+           MOVE SPACES TO WS-NOME-TRABALHO
+           IF WS-POS <= 30
+               MOVE LK-NOME(WS-POS:) TO WS-NOME-TRABALHO
+           END-IF
+           MOVE WS-NOME-TRABALHO TO LK-NOME
+
+           GOBACK.
+
+       0010-AVANCAR-ESPACO.
+           ADD 1 TO WS-POS
+           EXIT.
