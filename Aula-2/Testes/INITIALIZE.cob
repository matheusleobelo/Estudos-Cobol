@@ -6,31 +6,381 @@
       *----------------------------------------------------------------
       *SISTEMA    : INITIALIZE
       *PROGRAMA   : INITIALIZE
-      *OBJETIVO   : INITIALIZE
+      *OBJETIVO   : DEMONSTRAR O EFEITO DO VERBO INITIALIZE SOBRE O
+      *             GRUPO DADOS-PESSOAIS, GRAVANDO NO ARQUIVO DE
+      *             CADASTRO UM REGISTRO COM A SITUACAO ANTES E OUTRO
+      *             COM A SITUACAO DEPOIS DO INITIALIZE
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    OS DADOS ANTES/DEPOIS DO INITIALIZE PASSAM A
+      *                   SER GRAVADOS NO ARQUIVO DE CADASTRO INITCAD
+      *09/08/2026 MLBF    INCLUIDA MANUTENCAO (INCLUIR/ALTERAR/EXCLUIR)
+      *                   DO MESTRE DE PESSOAS INITMST, CHAVEADO PELO
+      *                   NOME
+      *09/08/2026 MLBF    INCLUIDO O CPF EM DADOS-PESSOAIS E NO MESTRE,
+      *                   COM VALIDACAO DOS DOIS DIGITOS VERIFICADORES
+      *09/08/2026 MLBF    NOME/IDADE/CIDADE EM DADOS-PESSOAIS PASSAM A
+      *                   VIR DO COPYBOOK PESSOA, COMPARTILHADO COM
+      *                   AC00EX01 E MOVE
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *09/08/2026 MLBF    INCLUIDA TABELA DE DEPENDENTES (OCCURS) EM
+      *                   DADOS-PESSOAIS, PARA ILUSTRAR O INITIALIZE
+      *                   LIMPANDO TAMBEM O GRUPO REPETITIVO
+      *09/08/2026 MLBF    WS-NOME PASSA A PIC X(30), MESMO TAMANHO DO
+      *                   WS-NOME DE ACCEPT, E A SER PADRONIZADO (CAIXA
+      *                   ALTA, SEM ESPACOS A ESQUERDA) PELA ROTINA
+      *                   COMPARTILHADA NOMEFMT
+      *09/08/2026 MLBF    WS-CAD-NOME/REG-CADASTRO AMPLIADOS PARA
+      *                   X(30)/X(56), ACOMPANHANDO O WS-NOME X(30),
+      *                   PARA NAO TRUNCAR O NOME GRAVADO EM INITCAD
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-ARQ ASSIGN TO "INITCAD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CADASTRO.
+
+           SELECT MESTRE-ARQ ASSIGN TO "INITMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-NOME
+               FILE STATUS IS WS-FS-MESTRE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-ARQ.
+       01 REG-CADASTRO PIC X(56).
+
+       FD  MESTRE-ARQ.
+       01 REG-MESTRE.
+           05 MST-NOME PIC X(20).
+           05 MST-IDADE PIC 99.
+           05 MST-CIDADE PIC X(15).
+           05 MST-CPF PIC 9(11).
+
        WORKING-STORAGE SECTION.
        01 DADOS-PESSOAIS.
-           05 WS-NOME PIC X(20) VALUE 'MATHEUS'.
-           05 WS-IDADE PIC 99 VALUE 22.
-           05 WS-CIDADE PIC X(15) VALUE 'OLINDA'.
+           COPY PESSOA REPLACING ==PIC X(20)== BY ==PIC X(30)==.
+           05 WS-CPF PIC 9(11) VALUE 11144477735.
+           05 WS-QTD-DEPENDENTES PIC 99 VALUE ZERO.
+           05 WS-DEPENDENTE OCCURS 10 TIMES.
+               10 DEP-NOME PIC X(20) VALUE SPACES.
+               10 DEP-DATA-NASCIMENTO.
+                   15 DEP-DIA PIC 99 VALUE ZERO.
+                   15 DEP-MES PIC 99 VALUE ZERO.
+                   15 DEP-ANO PIC 9999 VALUE ZERO.
+               10 DEP-PARENTESCO PIC X(10) VALUE SPACES.
+
+       01 WS-AREA-VALIDACAO-CPF.
+           05 WS-CPF-VALIDAR PIC 9(11) VALUE ZERO.
+           05 WS-CPF-DIGITOS REDEFINES WS-CPF-VALIDAR.
+               10 WS-CPF-DIG PIC 9 OCCURS 11 TIMES.
+           05 WS-CPF-SUB PIC 99 COMP VALUE ZERO.
+           05 WS-CPF-PESO PIC 99 COMP VALUE ZERO.
+           05 WS-CPF-SOMA PIC 9(04) COMP VALUE ZERO.
+           05 WS-CPF-QUOCIENTE PIC 9(04) COMP VALUE ZERO.
+           05 WS-CPF-RESTO PIC 99 COMP VALUE ZERO.
+           05 WS-CPF-DIGITO-CALC PIC 9 VALUE ZERO.
+           05 WS-IND-CPF-VALIDO PIC X(01) VALUE 'N'.
+               88 WS-CPF-VALIDO VALUE 'S'.
+               88 WS-CPF-INVALIDO VALUE 'N'.
+
+       01 WS-REG-CADASTRO.
+           05 WS-CAD-MOMENTO PIC X(06) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 WS-CAD-NOME PIC X(30) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 WS-CAD-IDADE PIC 99 VALUE ZERO.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 WS-CAD-CIDADE PIC X(15) VALUE SPACES.
+
+       01 WS-REG-MESTRE.
+           05 WS-MST-NOME PIC X(20) VALUE SPACES.
+           05 WS-MST-IDADE PIC 99 VALUE ZERO.
+           05 WS-MST-CIDADE PIC X(15) VALUE SPACES.
+           05 WS-MST-CPF PIC 9(11) VALUE ZERO.
+
+       01 WS-AREA-DEPENDENTES.
+           05 WS-IND-DEPENDENTE PIC 99 COMP VALUE ZERO.
+
+       01 WS-OPCAO-TRANSACAO PIC 9 VALUE ZERO.
+       01 WS-IND-FIM-MANUTENCAO PIC X(01) VALUE 'N'.
+           88 WS-FIM-MANUTENCAO VALUE 'S'.
+           88 WS-NAO-FIM-MANUTENCAO VALUE 'N'.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-CADASTRO PIC X(02) VALUE '00'.
+           05 WS-FS-MESTRE PIC X(02) VALUE '00'.
+           COPY CTLARQ.
 
        PROCEDURE DIVISION.
-           DISPLAY '--INICIO DO PROGRAMA--'.
-           DISPLAY SPACES.
-           DISPLAY 'OS SEUS DADOS ANTES DO INITIALIZE SAO: '.
-           DISPLAY 'NOME: ' WS-NOME.
-           DISPLAY 'IDADE: ' WS-IDADE.
-           DISPLAY 'CIDADE: 'WS-CIDADE.
-           DISPLAY SPACES.
-           DISPLAY 'OS SEUS DADOS ANTES DO INITIALIZE SAO: '.
-           INITIALIZE DADOS-PESSOAIS.
-           DISPLAY 'NOME: ' WS-NOME.
-           DISPLAY 'IDADE: ' WS-IDADE.
-           DISPLAY 'CIDADE: 'WS-CIDADE.
-       STOP RUN.
-       
\ No newline at end of file
+       PERFORM 0000-INICIAR-PROGRAMA.
+       PERFORM 1000-EXIBIR-DADOS-ANTES.
+       PERFORM 1100-CAPTURAR-DEPENDENTES.
+       PERFORM 1150-EXIBIR-DEPENDENTES.
+       MOVE WS-CPF TO WS-CPF-VALIDAR
+       PERFORM 1200-VALIDAR-CPF
+       IF WS-CPF-VALIDO
+           DISPLAY 'CPF......: ' WS-CPF ' (VALIDO)'
+       ELSE
+           DISPLAY 'CPF......: ' WS-CPF ' (INVALIDO)'
+       END-IF
+       PERFORM 2000-GRAVAR-CADASTRO.
+       INITIALIZE DADOS-PESSOAIS.
+       PERFORM 3000-EXIBIR-DADOS-DEPOIS.
+       PERFORM 1150-EXIBIR-DEPENDENTES.
+       PERFORM 4000-GRAVAR-CADASTRO-DEPOIS.
+       PERFORM 5000-MANTER-MESTRE.
+       PERFORM 9000-FINALIZAR-PROGRAMA.
+
+       GOBACK.
+
+       0000-INICIAR-PROGRAMA.
+           DISPLAY '--INICIO DO PROGRAMA--'
+           DISPLAY SPACES
+           MOVE 'MATHEUS' TO WS-NOME
+           CALL 'NOMEFMT' USING WS-NOME
+           MOVE 22 TO WS-IDADE
+           MOVE 'OLINDA' TO WS-CIDADE
+           OPEN OUTPUT CADASTRO-ARQ
+           IF WS-FS-CADASTRO NOT = '00'
+               MOVE WS-FS-CADASTRO TO WS-FILE-STATUS
+               MOVE 'INITCAD' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+           EXIT.
+
+       1000-EXIBIR-DADOS-ANTES.
+           DISPLAY 'OS SEUS DADOS ANTES DO INITIALIZE SAO: '
+           DISPLAY 'NOME: ' WS-NOME
+           DISPLAY 'IDADE: ' WS-IDADE
+           DISPLAY 'CIDADE: ' WS-CIDADE
+           EXIT.
+
+       1100-CAPTURAR-DEPENDENTES.
+           DISPLAY SPACES
+           DISPLAY 'QUANTOS DEPENDENTES POSSUI (0 A 10)?'
+           ACCEPT WS-QTD-DEPENDENTES
+           IF WS-QTD-DEPENDENTES > 10
+               MOVE 10 TO WS-QTD-DEPENDENTES
+           END-IF
+           MOVE 1 TO WS-IND-DEPENDENTE
+           PERFORM 1110-CAPTURAR-DEPENDENTE
+               UNTIL WS-IND-DEPENDENTE > WS-QTD-DEPENDENTES
+           EXIT.
+
+       1110-CAPTURAR-DEPENDENTE.
+           DISPLAY 'DEPENDENTE ' WS-IND-DEPENDENTE ' - NOME?'
+           ACCEPT DEP-NOME(WS-IND-DEPENDENTE)
+           DISPLAY 'DATA DE NASCIMENTO (DDMMAAAA)?'
+           ACCEPT DEP-DATA-NASCIMENTO(WS-IND-DEPENDENTE)
+           DISPLAY 'PARENTESCO?'
+           ACCEPT DEP-PARENTESCO(WS-IND-DEPENDENTE)
+           ADD 1 TO WS-IND-DEPENDENTE
+           EXIT.
+
+       1150-EXIBIR-DEPENDENTES.
+           DISPLAY SPACES
+           DISPLAY 'QUANTIDADE DE DEPENDENTES: ' WS-QTD-DEPENDENTES
+           IF WS-QTD-DEPENDENTES > ZERO
+               MOVE 1 TO WS-IND-DEPENDENTE
+               PERFORM 1160-EXIBIR-DEPENDENTE
+                   UNTIL WS-IND-DEPENDENTE > WS-QTD-DEPENDENTES
+           END-IF
+           EXIT.
+
+       1160-EXIBIR-DEPENDENTE.
+           DISPLAY '  DEPENDENTE ' WS-IND-DEPENDENTE ': '
+               DEP-NOME(WS-IND-DEPENDENTE)
+           DISPLAY '    NASCIMENTO: ' DEP-DIA(WS-IND-DEPENDENTE) '/'
+               DEP-MES(WS-IND-DEPENDENTE) '/' DEP-ANO(WS-IND-DEPENDENTE)
+               '  PARENTESCO: ' DEP-PARENTESCO(WS-IND-DEPENDENTE)
+           ADD 1 TO WS-IND-DEPENDENTE
+           EXIT.
+
+       1200-VALIDAR-CPF.
+           SET WS-CPF-VALIDO TO TRUE
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 10 TO WS-CPF-PESO
+           MOVE 1 TO WS-CPF-SUB
+           PERFORM 1210-SOMAR-DIGITO-1
+               UNTIL WS-CPF-SUB > 9
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOCIENTE
+               REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DIGITO-CALC
+           ELSE
+               SUBTRACT WS-CPF-RESTO FROM 11 GIVING WS-CPF-DIGITO-CALC
+           END-IF
+           IF WS-CPF-DIGITO-CALC NOT = WS-CPF-DIG(10)
+               SET WS-CPF-INVALIDO TO TRUE
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           MOVE 11 TO WS-CPF-PESO
+           MOVE 1 TO WS-CPF-SUB
+           PERFORM 1220-SOMAR-DIGITO-2
+               UNTIL WS-CPF-SUB > 10
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QUOCIENTE
+               REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DIGITO-CALC
+           ELSE
+               SUBTRACT WS-CPF-RESTO FROM 11 GIVING WS-CPF-DIGITO-CALC
+           END-IF
+           IF WS-CPF-DIGITO-CALC NOT = WS-CPF-DIG(11)
+               SET WS-CPF-INVALIDO TO TRUE
+           END-IF
+           EXIT.
+
+       1210-SOMAR-DIGITO-1.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DIG(WS-CPF-SUB) * WS-CPF-PESO)
+           SUBTRACT 1 FROM WS-CPF-PESO
+           ADD 1 TO WS-CPF-SUB
+           EXIT.
+
+       1220-SOMAR-DIGITO-2.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               (WS-CPF-DIG(WS-CPF-SUB) * WS-CPF-PESO)
+           SUBTRACT 1 FROM WS-CPF-PESO
+           ADD 1 TO WS-CPF-SUB
+           EXIT.
+
+       2000-GRAVAR-CADASTRO.
+           MOVE 'ANTES' TO WS-CAD-MOMENTO
+           MOVE WS-NOME TO WS-CAD-NOME
+           MOVE WS-IDADE TO WS-CAD-IDADE
+           MOVE WS-CIDADE TO WS-CAD-CIDADE
+           WRITE REG-CADASTRO FROM WS-REG-CADASTRO
+           EXIT.
+
+       3000-EXIBIR-DADOS-DEPOIS.
+           DISPLAY SPACES
+           DISPLAY 'OS SEUS DADOS DEPOIS DO INITIALIZE SAO: '
+           DISPLAY 'NOME: ' WS-NOME
+           DISPLAY 'IDADE: ' WS-IDADE
+           DISPLAY 'CIDADE: ' WS-CIDADE
+           EXIT.
+
+       4000-GRAVAR-CADASTRO-DEPOIS.
+           MOVE 'DEPOIS' TO WS-CAD-MOMENTO
+           MOVE WS-NOME TO WS-CAD-NOME
+           MOVE WS-IDADE TO WS-CAD-IDADE
+           MOVE WS-CIDADE TO WS-CAD-CIDADE
+           WRITE REG-CADASTRO FROM WS-REG-CADASTRO
+           EXIT.
+
+       5000-MANTER-MESTRE.
+           OPEN I-O MESTRE-ARQ
+           IF WS-FS-MESTRE = '35'
+               OPEN OUTPUT MESTRE-ARQ
+               CLOSE MESTRE-ARQ
+               OPEN I-O MESTRE-ARQ
+           END-IF
+           IF WS-FS-MESTRE NOT = '00'
+               MOVE WS-FS-MESTRE TO WS-FILE-STATUS
+               MOVE 'INITMST' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           PERFORM 5050-PROCESSAR-TRANSACAO UNTIL WS-FIM-MANUTENCAO
+
+           CLOSE MESTRE-ARQ
+           EXIT.
+
+       5050-PROCESSAR-TRANSACAO.
+           DISPLAY SPACES
+           DISPLAY 'MANUTENCAO DO CADASTRO DE PESSOAS'
+           DISPLAY '1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-ENCERRAR'
+           ACCEPT WS-OPCAO-TRANSACAO
+
+           EVALUATE WS-OPCAO-TRANSACAO
+               WHEN 1
+                   PERFORM 5100-INCLUIR-REGISTRO
+               WHEN 2
+                   PERFORM 5200-ALTERAR-REGISTRO
+               WHEN 3
+                   PERFORM 5300-EXCLUIR-REGISTRO
+               WHEN 4
+                   SET WS-FIM-MANUTENCAO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           EXIT.
+
+       5100-INCLUIR-REGISTRO.
+           DISPLAY 'NOME?'
+           ACCEPT WS-MST-NOME
+           DISPLAY 'IDADE?'
+           ACCEPT WS-MST-IDADE
+           DISPLAY 'CIDADE?'
+           ACCEPT WS-MST-CIDADE
+           DISPLAY 'CPF?'
+           ACCEPT WS-MST-CPF
+
+           MOVE WS-MST-CPF TO WS-CPF-VALIDAR
+           PERFORM 1200-VALIDAR-CPF
+           IF WS-CPF-INVALIDO
+               DISPLAY 'CPF INVALIDO, INCLUSAO CANCELADA: ' WS-MST-CPF
+           ELSE
+               WRITE REG-MESTRE FROM WS-REG-MESTRE
+                   INVALID KEY
+                       DISPLAY 'NOME JA CADASTRADO: ' WS-MST-NOME
+               END-WRITE
+           END-IF
+           EXIT.
+
+       5200-ALTERAR-REGISTRO.
+           DISPLAY 'NOME A ALTERAR?'
+           ACCEPT WS-MST-NOME
+           MOVE WS-MST-NOME TO MST-NOME
+           READ MESTRE-ARQ
+               INVALID KEY
+                   DISPLAY 'NOME NAO CADASTRADO: ' WS-MST-NOME
+               NOT INVALID KEY
+                   DISPLAY 'IDADE?'
+                   ACCEPT WS-MST-IDADE
+                   DISPLAY 'CIDADE?'
+                   ACCEPT WS-MST-CIDADE
+                   DISPLAY 'CPF?'
+                   ACCEPT WS-MST-CPF
+                   MOVE WS-MST-CPF TO WS-CPF-VALIDAR
+                   PERFORM 1200-VALIDAR-CPF
+                   IF WS-CPF-INVALIDO
+                       DISPLAY 'CPF INVALIDO, ALTERACAO CANCELADA'
+                   ELSE
+                       MOVE WS-MST-IDADE TO MST-IDADE
+                       MOVE WS-MST-CIDADE TO MST-CIDADE
+                       MOVE WS-MST-CPF TO MST-CPF
+                       REWRITE REG-MESTRE
+                   END-IF
+           END-READ
+           EXIT.
+
+       5300-EXCLUIR-REGISTRO.
+           DISPLAY 'NOME A EXCLUIR?'
+           ACCEPT WS-MST-NOME
+           MOVE WS-MST-NOME TO MST-NOME
+           DELETE MESTRE-ARQ
+               INVALID KEY
+                   DISPLAY 'NOME NAO CADASTRADO: ' WS-MST-NOME
+           END-DELETE
+           EXIT.
+
+       9000-FINALIZAR-PROGRAMA.
+           CLOSE CADASTRO-ARQ
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
