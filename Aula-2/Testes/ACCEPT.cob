@@ -6,21 +6,120 @@
       *----------------------------------------------------------------
       *SISTEMA    : ACCEPT
       *PROGRAMA   : ACCEPT
-      *OBJETIVO   : ACCEPT
+      *OBJETIVO   : RECEBER VARIOS NOMES EM SEQUENCIA, REJEITANDO
+      *             NOMES REPETIDOS, ATE QUE SEJA DIGITADO 'FIM' OU
+      *             A TABELA DE NOMES ESTEJA CHEIA
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    PASSA A ACEITAR VARIOS NOMES EM LACO, COM
+      *                   VERIFICACAO DE NOME DUPLICADO NA TABELA
+      *09/08/2026 MLBF    INCLUIDA VALIDACAO DO NOME INFORMADO (NAO
+      *                   PODE SER EM BRANCO NEM CONTER DIGITOS)
+      *09/08/2026 MLBF    O NOME INFORMADO PASSA A SER PADRONIZADO
+      *                   (CAIXA ALTA, SEM ESPACOS A ESQUERDA) PELA
+      *                   ROTINA NOMEFMT, COMPARTILHADA COM INITIALIZE
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-NOME PIC X(30) VALUE SPACES.
+       01 WS-SUB PIC 99 COMP VALUE ZERO.
+       01 WS-QTD-NOMES PIC 99 COMP VALUE ZERO.
+       01 WS-MAX-NOMES PIC 99 COMP VALUE 50.
+
+       01 WS-TABELA-NOMES.
+           05 WS-NOME-TAB OCCURS 50 TIMES PIC X(30).
+
+       01 WS-CONTROLE-CAPTURA.
+           05 WS-IND-FIM-CAPTURA PIC X(01) VALUE 'N'.
+               88 WS-FIM-CAPTURA VALUE 'S'.
+               88 WS-NAO-FIM-CAPTURA VALUE 'N'.
+           05 WS-IND-NOME-DUPLICADO PIC X(01) VALUE 'N'.
+               88 WS-NOME-DUPLICADO VALUE 'S'.
+               88 WS-NOME-NAO-DUPLICADO VALUE 'N'.
+           05 WS-IND-NOME-INVALIDO PIC X(01) VALUE 'N'.
+               88 WS-NOME-INVALIDO VALUE 'S'.
+               88 WS-NOME-VALIDO VALUE 'N'.
+
        PROCEDURE DIVISION.
-           DISPLAY '--INICIO DO PROGRAMA--'.
-           DISPLAY SPACES.
-           DISPLAY 'QUAL E O SEU NOME?'.
-           ACCEPT WS-NOME.
-           DISPLAY SPACES.
-           DISPLAY 'ENTENDI, SEU NOME E: ' WS-NOME.
-       STOP RUN.
-       
\ No newline at end of file
+       PERFORM 0000-INICIAR-PROGRAMA.
+       PERFORM 1000-RECEBER-NOMES UNTIL WS-FIM-CAPTURA.
+       PERFORM 2000-EXIBIR-RESUMO.
+
+       GOBACK.
+
+       0000-INICIAR-PROGRAMA.
+           DISPLAY '--INICIO DO PROGRAMA--'
+           DISPLAY SPACES
+           DISPLAY 'DIGITE OS NOMES UM A UM. DIGITE FIM PARA TERMINAR.'
+           EXIT.
+
+       1000-RECEBER-NOMES.
+           DISPLAY SPACES
+           DISPLAY 'QUAL E O SEU NOME?'
+           ACCEPT WS-NOME
+           CALL 'NOMEFMT' USING WS-NOME
+
+           IF WS-NOME = 'FIM'
+               SET WS-FIM-CAPTURA TO TRUE
+           ELSE
+               PERFORM 1050-VALIDAR-NOME
+               IF WS-NOME-INVALIDO
+                   DISPLAY 'NOME INVALIDO. USE APENAS LETRAS E ESPACOS.'
+               ELSE
+                   PERFORM 1100-VERIFICAR-DUPLICADO
+                   IF WS-NOME-DUPLICADO
+                       DISPLAY 'NOME JA INFORMADO: ' WS-NOME
+                   ELSE
+                       ADD 1 TO WS-QTD-NOMES
+                       MOVE WS-NOME TO WS-NOME-TAB(WS-QTD-NOMES)
+                       DISPLAY 'ENTENDI, SEU NOME E: ' WS-NOME
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-QTD-NOMES = WS-MAX-NOMES
+               SET WS-FIM-CAPTURA TO TRUE
+           END-IF
+           EXIT.
+
+       1050-VALIDAR-NOME.
+           SET WS-NOME-VALIDO TO TRUE
+           IF WS-NOME = SPACES
+               SET WS-NOME-INVALIDO TO TRUE
+           ELSE
+               IF WS-NOME IS NOT ALPHABETIC
+                   SET WS-NOME-INVALIDO TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+       1100-VERIFICAR-DUPLICADO.
+           SET WS-NOME-NAO-DUPLICADO TO TRUE
+           MOVE 1 TO WS-SUB
+           PERFORM 1110-COMPARAR-NOME-TAB
+               UNTIL WS-SUB > WS-QTD-NOMES OR WS-NOME-DUPLICADO
+           EXIT.
+
+       1110-COMPARAR-NOME-TAB.
+           IF WS-NOME-TAB(WS-SUB) = WS-NOME
+               SET WS-NOME-DUPLICADO TO TRUE
+           END-IF
+           ADD 1 TO WS-SUB
+           EXIT.
+
+       2000-EXIBIR-RESUMO.
+           DISPLAY SPACES
+           DISPLAY 'TOTAL DE NOMES CADASTRADOS: ' WS-QTD-NOMES
+           MOVE 1 TO WS-SUB
+           PERFORM 2100-EXIBIR-NOME-TAB UNTIL WS-SUB > WS-QTD-NOMES
+           EXIT.
+
+       2100-EXIBIR-NOME-TAB.
+           DISPLAY WS-SUB ' - ' WS-NOME-TAB(WS-SUB)
+           ADD 1 TO WS-SUB
+           EXIT.
