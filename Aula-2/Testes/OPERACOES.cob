@@ -10,32 +10,417 @@
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    INCLUIDO MODO LOTE, LENDO PARES DE VALORES
+      *                   DO ARQUIVO OPERPARE E ACUMULANDO TOTAIS DE
+      *                   CONTROLE, EXIBIDOS NO RODAPE DO LOTE
+      *09/08/2026 MLBF    INCLUIDOS OS CALCULOS DE JUROS COMPOSTOS E
+      *                   DE PRESTACAO PELA TABELA PRICE, USANDO O
+      *                   MESMO PADRAO DE COMPUTE DO RESTO DO PROGRAMA
+      *09/08/2026 MLBF    PROTEGIDAS AS DIVISOES (DIVIDE E COMPUTE)
+      *                   CONTRA DIVISOR ZERO COM ON SIZE ERROR
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *09/08/2026 MLBF    OS RESULTADOS DE ADD/SUBTRACT/MULTIPLY/
+      *                   DIVIDE/COMPUTE PASSAM A SER IMPRESSOS NO
+      *                   ARQUIVO OPERREL, COM CABECALHO DE RELATORIO
+      *                   (TITULO, DATA E PAGINA) E QUEBRA DE PAGINA
+      *09/08/2026 MLBF    O RODAPE DE CONTROLE DO LOTE PASSA TAMBEM A
+      *                   SER GRAVADO NO ARQUIVO OPERCTL, PARA SERVIR
+      *                   DE TOTAL DE CONTROLE ESPERADO NA CONCILIACAO
+      *                   COM O QUADRO DE FOLHA DE MOVE (PROGRAMA
+      *                   RECONCIL)
+      *09/08/2026 MLBF    A MULTIPLICACAO E O COMPUTE DE 2000-EXECUTAR-
+      *                   OPERACOES TAMBEM PASSAM A TER ON SIZE ERROR,
+      *                   NO MESMO PADRAO JA USADO NA DIVISAO DESTE
+      *                   PARAGRAFO
+      *09/08/2026 MLBF    WS-RESULTADO PASSA A PIC S9(5)V99 (ANTES SEM
+      *                   SINAL), PARA A SUBTRACAO NAO PERDER O SINAL
+      *                   AO SER ACUMULADA EM WS-TOTAL-SUBTRACAO QUANDO
+      *                   WS-VALOR1 > WS-VALOR2
+      *09/08/2026 MLBF    O TOTAL DE CONTROLE GRAVADO EM OPERCTL PASSA
+      *                   A SER CALCULADO A PARTIR DA PROPRIA FOLHA DE
+      *                   ORIGEM (MOVEORIG) - QTD DE REGISTROS E SOMA
+      *                   DO SALARIO BRUTO - EM VEZ DOS TOTAIS DO LOTE
+      *                   DE OPERPARE, QUE NAO TEM NENHUMA RELACAO COM
+      *                   OS DADOS DE FOLHA CONCILIADOS POR RECONCIL
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-ARQ ASSIGN TO "OPERPARE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARES.
+
+           SELECT RELATORIO-ARQ ASSIGN TO "OPERREL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+           SELECT CONTROLE-ARQ ASSIGN TO "OPERCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROLE.
+
+           SELECT FOLHA-ARQ ASSIGN TO "MOVEORIG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FOLHA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-ARQ.
+       01 REG-PAR.
+           05 PAR-VALOR1 PIC 9(2).
+           05 PAR-VALOR2 PIC 9(2).
+
+       FD  RELATORIO-ARQ.
+       01 REG-RELATORIO PIC X(80).
+
+       FD  CONTROLE-ARQ.
+       01 REG-CONTROLE PIC X(20).
+
+       FD  FOLHA-ARQ.
+       01 REG-FOLHA-ORIGEM.
+           05 FLH-NOME PIC X(20).
+           05 FLH-IDADE PIC 99.
+           05 FLH-SALARIO PIC 9(7)V99.
+           05 FLH-CIDADE PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 WS-VALOR1 PIC 9(2) VALUE 50.
        01 WS-VALOR2 PIC 9(2) VALUE 20.
-       01 WS-RESULTADO PIC 9(5)v99 VALUE ZERO.
+       01 WS-RESULTADO PIC S9(5)V99 VALUE ZERO.
+
+       01 WS-OPCAO-MODO PIC 9 VALUE ZERO.
+       01 WS-IND-MODO PIC X(01) VALUE '1'.
+           88 WS-MODO-UNICO VALUE '1'.
+           88 WS-MODO-LOTE VALUE '2'.
+
+       01 WS-AREA-FINANCEIRA.
+           05 WS-CAPITAL PIC 9(7)V99 VALUE 1000.00.
+           05 WS-TAXA-JUROS PIC 9V9999 VALUE 0.02.
+           05 WS-PRAZO PIC 99 VALUE 12.
+           05 WS-FATOR-ACUMULACAO PIC 9(5)V9999 VALUE ZERO.
+           05 WS-FATOR-MENOS-UM PIC 9(5)V9999 VALUE ZERO.
+           05 WS-MONTANTE PIC 9(9)V99 VALUE ZERO.
+           05 WS-PRESTACAO PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-AREA-TOTAIS-LOTE.
+           05 WS-TOTAL-REGISTROS PIC 9(5) COMP VALUE ZERO.
+           05 WS-TOTAL-SOMA PIC 9(7)V99 VALUE ZERO.
+           05 WS-TOTAL-SUBTRACAO PIC S9(7)V99 VALUE ZERO.
+           05 WS-TOTAL-MULTIPLICACAO PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-AREA-CONTROLE-FOLHA.
+           05 WS-TOTAL-REGISTROS-FOLHA PIC 9(5) COMP VALUE ZERO.
+           05 WS-TOTAL-SALARIO-FOLHA PIC 9(7)V99 VALUE ZERO.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-PARES PIC X(02) VALUE '00'.
+           05 WS-FS-RELATORIO PIC X(02) VALUE '00'.
+           05 WS-FS-CONTROLE PIC X(02) VALUE '00'.
+           05 WS-FS-FOLHA PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+           05 WS-IND-FIM-PARES PIC X(01) VALUE 'N'.
+               88 WS-FIM-PARES VALUE 'S'.
+               88 WS-NAO-FIM-PARES VALUE 'N'.
+           05 WS-IND-FIM-FOLHA PIC X(01) VALUE 'N'.
+               88 WS-FIM-FOLHA VALUE 'S'.
+               88 WS-NAO-FIM-FOLHA VALUE 'N'.
+
+       01 WS-REG-CONTROLE.
+           05 CTL-TOTAL-REGISTROS PIC 9(5) VALUE ZERO.
+           05 FILLER PIC X(01) VALUE SPACE.
+           05 CTL-TOTAL-SOMA PIC 9(7)V99 VALUE ZERO.
+           05 FILLER PIC X(05) VALUE SPACES.
+
+       01 WS-CONTROLE-RELATORIO.
+           05 WS-NUM-PAGINA PIC 9(03) VALUE ZERO.
+           05 WS-LINHAS-IMPRESSAS PIC 9(02) VALUE ZERO.
+           05 WS-MAX-LINHAS-PAGINA PIC 9(02) VALUE 10.
+
+       01 WS-DATA-EXECUCAO PIC 9(08) VALUE ZERO.
+       01 WS-DATA-EXECUCAO-R REDEFINES WS-DATA-EXECUCAO.
+           05 WS-ANO-EXEC PIC 9999.
+           05 WS-MES-EXEC PIC 99.
+           05 WS-DIA-EXEC PIC 99.
+
+       01 WS-CAB-RELATORIO-1.
+           05 FILLER PIC X(25) VALUE SPACES.
+           05 FILLER PIC X(35)
+               VALUE 'RELATORIO DE OPERACOES ARITMETICAS'.
+           05 FILLER PIC X(20) VALUE SPACES.
+
+       01 WS-CAB-RELATORIO-2.
+           05 FILLER PIC X(06) VALUE 'DATA: '.
+           05 CAB-DIA PIC 99.
+           05 FILLER PIC X(01) VALUE '/'.
+           05 CAB-MES PIC 99.
+           05 FILLER PIC X(01) VALUE '/'.
+           05 CAB-ANO PIC 9999.
+           05 FILLER PIC X(30) VALUE SPACES.
+           05 FILLER PIC X(07) VALUE 'PAGINA '.
+           05 CAB-PAGINA PIC ZZ9.
+           05 FILLER PIC X(17) VALUE SPACES.
+
+       01 WS-CAB-RELATORIO-3.
+           05 FILLER PIC X(80)
+               VALUE 'OPERACAO        VALOR 1  VALOR 2  RESULTADO'.
+
+       01 WS-LINHA-DETALHE.
+           05 DET-OPERACAO PIC X(16) VALUE SPACES.
+           05 DET-VALOR1 PIC ZZ9 VALUE ZERO.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DET-VALOR2 PIC ZZ9 VALUE ZERO.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DET-RESULTADO PIC Z(5)9.99- VALUE ZERO.
+           05 FILLER PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           DISPLAY '--SOMA--'.
-           ADD WS-VALOR1 TO WS-VALOR2 GIVING WS-RESULTADO.
-           DISPLAY WS-VALOR1 ' + ' WS-VALOR2 ' = ' WS-RESULTADO.
-           DISPLAY SPACES.
-           DISPLAY '--SUBTRACAO--'.
-           SUBTRACT WS-VALOR1 FROM WS-VALOR2 GIVING WS-RESULTADO.
-           DISPLAY WS-VALOR1 ' - ' WS-VALOR2 ' = ' WS-RESULTADO.
-           DISPLAY SPACES.
-           DISPLAY '--MULTIPLICACAO--'.
-           MULTIPLY WS-VALOR1 BY WS-VALOR2 GIVING WS-RESULTADO.
-           DISPLAY WS-VALOR1 ' * ' WS-VALOR2 ' = ' WS-RESULTADO.
-           DISPLAY SPACES.
-           DISPLAY '--DIVISAO--'.
-           DIVIDE WS-VALOR2 INTO WS-VALOR1 GIVING WS-RESULTADO.
-           DISPLAY WS-VALOR1 ' / ' WS-VALOR2 ' = ' WS-RESULTADO.
-           DISPLAY SPACES.
-           DISPLAY '--COMPUTE--'.
-           COMPUTE WS-RESULTADO = WS-VALOR1 * WS-VALOR2 + WS-VALOR1. 
-           DISPLAY WS-VALOR1 ' * ' WS-VALOR2 ' + ' ' = ' WS-RESULTADO.
-       STOP RUN.
-       
\ No newline at end of file
+       PERFORM 8000-ABRIR-RELATORIO.
+       PERFORM 0500-SELECIONAR-MODO.
+
+       EVALUATE TRUE
+           WHEN WS-MODO-LOTE
+               PERFORM 1000-PROCESSAR-LOTE
+           WHEN OTHER
+               PERFORM 2000-EXECUTAR-OPERACOES
+       END-EVALUATE
+
+       PERFORM 8900-FECHAR-RELATORIO.
+       GOBACK.
+
+       0500-SELECIONAR-MODO.
+           DISPLAY '1-DEMONSTRACAO UNICA  2-LOTE (ARQUIVO OPERPARE)'
+           ACCEPT WS-OPCAO-MODO
+           EVALUATE WS-OPCAO-MODO
+               WHEN 2
+                   SET WS-MODO-LOTE TO TRUE
+               WHEN OTHER
+                   SET WS-MODO-UNICO TO TRUE
+           END-EVALUATE
+           EXIT.
+
+       1000-PROCESSAR-LOTE.
+           OPEN INPUT PARES-ARQ
+           IF WS-FS-PARES NOT = '00'
+               MOVE WS-FS-PARES TO WS-FILE-STATUS
+               MOVE 'OPERPARE' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           PERFORM 1050-LER-PAR
+           PERFORM 1100-PROCESSAR-PAR UNTIL WS-FIM-PARES
+
+           CLOSE PARES-ARQ
+           PERFORM 1900-EXIBIR-RODAPE-LOTE
+           PERFORM 1950-GRAVAR-CONTROLE-LOTE
+           EXIT.
+
+       1050-LER-PAR.
+           READ PARES-ARQ
+               AT END
+                   SET WS-FIM-PARES TO TRUE
+           END-READ
+           EXIT.
+
+       1100-PROCESSAR-PAR.
+           MOVE PAR-VALOR1 TO WS-VALOR1
+           MOVE PAR-VALOR2 TO WS-VALOR2
+           PERFORM 2000-EXECUTAR-OPERACOES
+
+           ADD 1 TO WS-TOTAL-REGISTROS
+           ADD WS-VALOR1 TO WS-VALOR2 GIVING WS-RESULTADO
+           ADD WS-RESULTADO TO WS-TOTAL-SOMA
+           SUBTRACT WS-VALOR1 FROM WS-VALOR2 GIVING WS-RESULTADO
+           ADD WS-RESULTADO TO WS-TOTAL-SUBTRACAO
+           MULTIPLY WS-VALOR1 BY WS-VALOR2 GIVING WS-RESULTADO
+           ADD WS-RESULTADO TO WS-TOTAL-MULTIPLICACAO
+
+           PERFORM 1050-LER-PAR
+           EXIT.
+
+       1900-EXIBIR-RODAPE-LOTE.
+           DISPLAY SPACES
+           DISPLAY '--RODAPE DE CONTROLE DO LOTE--'
+           DISPLAY 'TOTAL DE REGISTROS PROCESSADOS: ' WS-TOTAL-REGISTROS
+           DISPLAY 'TOTAL GERAL DAS SOMAS.........: ' WS-TOTAL-SOMA
+           DISPLAY 'TOTAL GERAL DAS SUBTRACOES....: '
+               WS-TOTAL-SUBTRACAO
+           DISPLAY 'TOTAL GERAL DAS MULTIPLICACOES: '
+               WS-TOTAL-MULTIPLICACAO
+           EXIT.
+
+       1950-GRAVAR-CONTROLE-LOTE.
+           PERFORM 1955-APURAR-CONTROLE-FOLHA
+
+           OPEN OUTPUT CONTROLE-ARQ
+           IF WS-FS-CONTROLE NOT = '00'
+               MOVE WS-FS-CONTROLE TO WS-FILE-STATUS
+               MOVE 'OPERCTL' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           MOVE WS-TOTAL-REGISTROS-FOLHA TO CTL-TOTAL-REGISTROS
+           MOVE WS-TOTAL-SALARIO-FOLHA TO CTL-TOTAL-SOMA
+           WRITE REG-CONTROLE FROM WS-REG-CONTROLE
+
+           CLOSE CONTROLE-ARQ
+           EXIT.
+
+       1955-APURAR-CONTROLE-FOLHA.
+           OPEN INPUT FOLHA-ARQ
+           IF WS-FS-FOLHA NOT = '00'
+               MOVE WS-FS-FOLHA TO WS-FILE-STATUS
+               MOVE 'MOVEORIG' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           PERFORM 1960-LER-FOLHA
+           PERFORM 1970-ACUMULAR-CONTROLE-FOLHA UNTIL WS-FIM-FOLHA
+
+           CLOSE FOLHA-ARQ
+           EXIT.
+
+       1960-LER-FOLHA.
+           READ FOLHA-ARQ
+               AT END
+                   SET WS-FIM-FOLHA TO TRUE
+           END-READ
+           EXIT.
+
+       1970-ACUMULAR-CONTROLE-FOLHA.
+           ADD 1 TO WS-TOTAL-REGISTROS-FOLHA
+           ADD FLH-SALARIO TO WS-TOTAL-SALARIO-FOLHA
+           PERFORM 1960-LER-FOLHA
+           EXIT.
+
+       2000-EXECUTAR-OPERACOES.
+           DISPLAY '--SOMA--'
+           ADD WS-VALOR1 TO WS-VALOR2 GIVING WS-RESULTADO
+           DISPLAY WS-VALOR1 ' + ' WS-VALOR2 ' = ' WS-RESULTADO
+           DISPLAY SPACES
+           MOVE 'SOMA' TO DET-OPERACAO
+           PERFORM 8200-IMPRIMIR-LINHA-RELATORIO
+
+           DISPLAY '--SUBTRACAO--'
+           SUBTRACT WS-VALOR1 FROM WS-VALOR2 GIVING WS-RESULTADO
+           DISPLAY WS-VALOR1 ' - ' WS-VALOR2 ' = ' WS-RESULTADO
+           DISPLAY SPACES
+           MOVE 'SUBTRACAO' TO DET-OPERACAO
+           PERFORM 8200-IMPRIMIR-LINHA-RELATORIO
+
+           DISPLAY '--MULTIPLICACAO--'
+           MULTIPLY WS-VALOR1 BY WS-VALOR2 GIVING WS-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO EXCEDE O TAMANHO DO CAMPO. '
+                       'OPERACAO NAO REALIZADA.'
+                   MOVE ZERO TO WS-RESULTADO
+           END-MULTIPLY
+           DISPLAY WS-VALOR1 ' * ' WS-VALOR2 ' = ' WS-RESULTADO
+           DISPLAY SPACES
+           MOVE 'MULTIPLICACAO' TO DET-OPERACAO
+           PERFORM 8200-IMPRIMIR-LINHA-RELATORIO
+
+           DISPLAY '--DIVISAO--'
+           DIVIDE WS-VALOR2 INTO WS-VALOR1 GIVING WS-RESULTADO
+               ON SIZE ERROR
+                   DISPLAY 'DIVISAO POR ZERO. OPERACAO NAO REALIZADA.'
+                   MOVE ZERO TO WS-RESULTADO
+           END-DIVIDE
+           DISPLAY WS-VALOR1 ' / ' WS-VALOR2 ' = ' WS-RESULTADO
+           DISPLAY SPACES
+           MOVE 'DIVISAO' TO DET-OPERACAO
+           PERFORM 8200-IMPRIMIR-LINHA-RELATORIO
+
+           DISPLAY '--COMPUTE--'
+           COMPUTE WS-RESULTADO = WS-VALOR1 * WS-VALOR2 + WS-VALOR1
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO EXCEDE O TAMANHO DO CAMPO. '
+                       'OPERACAO NAO REALIZADA.'
+                   MOVE ZERO TO WS-RESULTADO
+           END-COMPUTE
+           DISPLAY WS-VALOR1 ' * ' WS-VALOR2 ' + ' ' = ' WS-RESULTADO
+           DISPLAY SPACES
+           MOVE 'COMPUTE' TO DET-OPERACAO
+           PERFORM 8200-IMPRIMIR-LINHA-RELATORIO
+
+           PERFORM 2100-CALCULAR-JUROS-COMPOSTOS
+           PERFORM 2200-CALCULAR-PRESTACAO-PRICE
+           EXIT.
+
+       2100-CALCULAR-JUROS-COMPOSTOS.
+           DISPLAY '--JUROS COMPOSTOS--'
+           COMPUTE WS-FATOR-ACUMULACAO ROUNDED =
+               (1 + WS-TAXA-JUROS) ** WS-PRAZO
+           COMPUTE WS-MONTANTE ROUNDED =
+               WS-CAPITAL * WS-FATOR-ACUMULACAO
+           DISPLAY 'CAPITAL: ' WS-CAPITAL
+               ' TAXA: ' WS-TAXA-JUROS
+               ' PRAZO: ' WS-PRAZO
+           DISPLAY 'MONTANTE = ' WS-MONTANTE
+           DISPLAY SPACES
+           EXIT.
+
+       2200-CALCULAR-PRESTACAO-PRICE.
+           DISPLAY '--PRESTACAO (TABELA PRICE)--'
+           COMPUTE WS-FATOR-MENOS-UM = WS-FATOR-ACUMULACAO - 1
+           IF WS-FATOR-MENOS-UM = ZERO
+               DISPLAY 'TAXA DE JUROS ZERO. PRESTACAO NAO CALCULADA.'
+               MOVE ZERO TO WS-PRESTACAO
+           ELSE
+               COMPUTE WS-PRESTACAO ROUNDED =
+                   WS-CAPITAL * WS-TAXA-JUROS * WS-FATOR-ACUMULACAO
+                   / WS-FATOR-MENOS-UM
+                   ON SIZE ERROR
+                       DISPLAY 'DIVISAO POR ZERO. OPERACAO NAO REALIZ.'
+                       MOVE ZERO TO WS-PRESTACAO
+               END-COMPUTE
+           END-IF
+           DISPLAY 'PRESTACAO MENSAL = ' WS-PRESTACAO
+           EXIT.
+
+       8000-ABRIR-RELATORIO.
+           OPEN OUTPUT RELATORIO-ARQ
+           IF WS-FS-RELATORIO NOT = '00'
+               MOVE WS-FS-RELATORIO TO WS-FILE-STATUS
+               MOVE 'OPERREL' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           PERFORM 8100-IMPRIMIR-CABECALHO
+           EXIT.
+
+       8100-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE ZERO TO WS-LINHAS-IMPRESSAS
+           MOVE WS-DIA-EXEC TO CAB-DIA
+           MOVE WS-MES-EXEC TO CAB-MES
+           MOVE WS-ANO-EXEC TO CAB-ANO
+           MOVE WS-NUM-PAGINA TO CAB-PAGINA
+           WRITE REG-RELATORIO FROM WS-CAB-RELATORIO-1
+           WRITE REG-RELATORIO FROM WS-CAB-RELATORIO-2
+           WRITE REG-RELATORIO FROM WS-CAB-RELATORIO-3
+           EXIT.
+
+       8200-IMPRIMIR-LINHA-RELATORIO.
+           IF WS-LINHAS-IMPRESSAS >= WS-MAX-LINHAS-PAGINA
+               PERFORM 8100-IMPRIMIR-CABECALHO
+           END-IF
+           MOVE WS-VALOR1 TO DET-VALOR1
+           MOVE WS-VALOR2 TO DET-VALOR2
+           MOVE WS-RESULTADO TO DET-RESULTADO
+           WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+           ADD 1 TO WS-LINHAS-IMPRESSAS
+           EXIT.
+
+       8900-FECHAR-RELATORIO.
+           CLOSE RELATORIO-ARQ
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
