@@ -10,38 +10,309 @@
       *PROGRAMADOR: Matheus Leonardo Belo de França
       *DATA       : 11/11/2025
       *LINGUAGEM  : COBOL
+      *----------------------------------------------------------------
+      *HISTORICO DE ALTERACOES:
+      *DATA       AUTOR   DESCRICAO
+      *09/08/2026 MLBF    O STATUS DO SWITCH PASSA A SER PERSISTIDO NO
+      *                   ARQUIVO SETSTAT, SENDO RECUPERADO NO INICIO
+      *                   DA PROXIMA EXECUCAO
+      *09/08/2026 MLBF    O SWITCH BINARIO (OK/FALHO) FOI SUBSTITUIDO
+      *                   POR UM CODIGO DE STATUS COM MAIS VALORES
+      *                   (EXECUTANDO/CONCLUIDO/ALERTA/ABORTADO)
+      *09/08/2026 MLBF    INCLUIDO CONTADOR DE TENTATIVAS PERSISTIDO
+      *                   JUNTO COM O STATUS, PARA CONTROLE DE
+      *                   REINICIO/CHECKPOINT APOS ABORTADO
+      *09/08/2026 MLBF    WS-FILE-STATUS/WS-ID-ARQUIVO-ERRO PASSAM A
+      *                   VIR DO COPYBOOK CTLARQ, PADRAO DE CONTROLE
+      *                   DE ARQUIVO COMUM A TODOS OS PROGRAMAS
+      *09/08/2026 MLBF    INCLUIDA TRILHA DE AUDITORIA: CADA TRANSICAO
+      *                   DE WS-SWITCH-STATUS PASSA A SER GRAVADA, COM
+      *                   DATA/HORA, NO ARQUIVO SETAUDIT (OPEN EXTEND)
+      *09/08/2026 MLBF    O RESULTADO ABORTADO/CONCLUIDO PASSA A SER
+      *                   DECIDIDO POR 1800-DEFINIR-RESULTADO-EXECUCAO,
+      *                   EM VEZ DE SEMPRE PASSAR PELOS DOIS SWITCHES E
+      *                   PERSISTIR CONCLUIDO; ASSIM O LIMITE DE
+      *                   TENTATIVAS DE 0050-AVALIAR-REINICIO PASSA A
+      *                   SER REALMENTE ALCANCADO QUANDO O JOB SO
+      *                   "SARA" NA ULTIMA TENTATIVA PERMITIDA
+      *09/08/2026 MLBF    SETSTAT PASSA A SER UM ARQUIVO INDEXADO
+      *                   CHAVEADO POR JOB (STA-JOB) E DATA (STA-DATA),
+      *                   PARA PERMITIR A OUTROS PROGRAMAS CONSULTAR O
+      *                   STATUS DE UM JOB EM UMA DATA ESPECIFICA, EM
+      *                   VEZ DE UM UNICO REGISTRO SOBRESCRITO A CADA
+      *                   EXECUCAO
+      *09/08/2026 MLBF    0050-AVALIAR-REINICIO NAO FAZ MAIS STOP RUN
+      *                   AO EXCEDER O LIMITE DE TENTATIVAS; O PROGRAMA
+      *                   SO SINALIZA WS-LIMITE-EXCEDIDO E ENCERRA POR
+      *                   GOBACK, PARA NAO DERRUBAR A SESSAO DO DRIVER
+      *                   (MESMO PADRAO STOP RUN -> GOBACK DO REQ 022)
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-ARQ ASSIGN TO "SETSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STA-CHAVE
+               FILE STATUS IS WS-FS-STATUS.
+
+           SELECT AUDITORIA-ARQ ASSIGN TO "SETAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-ARQ.
+       01 REG-STATUS.
+           05 STA-CHAVE.
+               10 STA-JOB PIC X(08).
+               10 STA-DATA PIC 9(08).
+           05 STA-SWITCH PIC X(01).
+           05 STA-TENTATIVAS PIC 9(03).
+
+       FD  AUDITORIA-ARQ.
+       01 REG-AUDITORIA PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-SWITCH-STATUS PIC X(01) VALUE SPACE.
-           88 WS-PROCESSAMENTO-OK VALUE 'S'.
-           88 WS-PROCESSAMENTO-FALHO VALUE 'N'.
+           88 WS-EXECUTANDO VALUE 'E'.
+           88 WS-CONCLUIDO VALUE 'C'.
+           88 WS-ALERTA VALUE 'A'.
+           88 WS-ABORTADO VALUE 'X'.
+
+       01 WS-REG-STATUS.
+           05 WS-SWITCH-STATUS-ANTERIOR PIC X(01) VALUE SPACE.
+           05 WS-TENTATIVAS-ANTERIOR PIC 9(03) VALUE ZERO.
+
+       01 WS-AREA-REINICIO.
+           05 WS-TENTATIVAS PIC 9(03) VALUE ZERO.
+           05 WS-LIMITE-TENTATIVAS PIC 9(03) VALUE 003.
+           05 WS-IND-LIMITE-EXCEDIDO PIC X(01) VALUE 'N'.
+               88 WS-LIMITE-EXCEDIDO VALUE 'S'.
+               88 WS-LIMITE-NAO-EXCEDIDO VALUE 'N'.
+
+       01 WS-AREA-CHAVE-STATUS.
+           05 WS-JOB-NOME PIC X(08) VALUE 'SET'.
+           05 WS-DATA-EXECUCAO PIC 9(08) VALUE ZERO.
+           05 WS-IND-REGISTRO-STATUS PIC X(01) VALUE 'N'.
+               88 WS-REGISTRO-ENCONTRADO VALUE 'S'.
+               88 WS-REGISTRO-NAO-ENCONTRADO VALUE 'N'.
+
+       01 WS-CONTROLE-ARQUIVO.
+           05 WS-FS-STATUS PIC X(02) VALUE '00'.
+           05 WS-FS-AUDITORIA PIC X(02) VALUE '00'.
+           COPY CTLARQ.
+
+       01 WS-REG-AUDITORIA.
+           05 AUD-DATA PIC 9(08) VALUE ZERO.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-HORA PIC 9(06) VALUE ZERO.
+           05 FILLER PIC X VALUE SPACE.
+           05 AUD-CONDICAO PIC X(15) VALUE SPACES.
+           05 FILLER PIC X(09) VALUE SPACES.
+
+       01 WS-HORA-COMPLETA PIC 9(08) VALUE ZERO.
+
        PROCEDURE DIVISION.
-           DISPLAY '--TESTE DE SWITCH FALHO--'.
-           SET WS-PROCESSAMENTO-FALHO TO TRUE.
+           PERFORM 0000-RECUPERAR-STATUS-ANTERIOR.
+           IF WS-LIMITE-EXCEDIDO
+               PERFORM 9060-ENCERRAR-POR-LIMITE-EXCEDIDO
+           ELSE
+               PERFORM 0080-ABRIR-AUDITORIA
+               PERFORM 1000-TESTAR-SWITCH-EXECUTANDO
+               PERFORM 1500-TESTAR-SWITCH-ALERTA
+               PERFORM 1800-DEFINIR-RESULTADO-EXECUCAO
+               PERFORM 9000-GRAVAR-STATUS-ATUAL
+               PERFORM 9050-FECHAR-AUDITORIA
+           END-IF
+
+           GOBACK.
+
+       0000-RECUPERAR-STATUS-ANTERIOR.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+
+           OPEN I-O STATUS-ARQ
+           IF WS-FS-STATUS = '35'
+               OPEN OUTPUT STATUS-ARQ
+               CLOSE STATUS-ARQ
+               OPEN I-O STATUS-ARQ
+           END-IF
+           IF WS-FS-STATUS NOT = '00'
+               MOVE WS-FS-STATUS TO WS-FILE-STATUS
+               MOVE 'SETSTAT' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+
+           MOVE WS-JOB-NOME TO STA-JOB
+           MOVE WS-DATA-EXECUCAO TO STA-DATA
+           READ STATUS-ARQ KEY IS STA-CHAVE
+               INVALID KEY
+                   SET WS-REGISTRO-NAO-ENCONTRADO TO TRUE
+                   MOVE SPACE TO WS-SWITCH-STATUS-ANTERIOR
+                   MOVE ZERO TO WS-TENTATIVAS-ANTERIOR
+               NOT INVALID KEY
+                   SET WS-REGISTRO-ENCONTRADO TO TRUE
+                   MOVE STA-SWITCH TO WS-SWITCH-STATUS-ANTERIOR
+                   MOVE STA-TENTATIVAS TO WS-TENTATIVAS-ANTERIOR
+           END-READ
+           DISPLAY 'STATUS DA EXECUCAO ANTERIOR: '
+               WS-SWITCH-STATUS-ANTERIOR
+           DISPLAY 'TENTATIVAS ANTERIORES.......: '
+               WS-TENTATIVAS-ANTERIOR
+           DISPLAY SPACE
+
+           PERFORM 0050-AVALIAR-REINICIO
+           EXIT.
+
+       0050-AVALIAR-REINICIO.
+           IF WS-SWITCH-STATUS-ANTERIOR = 'X'
+               ADD 1 TO WS-TENTATIVAS-ANTERIOR GIVING WS-TENTATIVAS
+               IF WS-TENTATIVAS > WS-LIMITE-TENTATIVAS
+                   DISPLAY 'LIMITE DE TENTATIVAS DE REINICIO EXCEDIDO.'
+                   DISPLAY 'EXECUCAO ANTERIOR ABORTADA ' WS-TENTATIVAS
+                       ' VEZES. JOB NAO SERA REINICIADO.'
+                   SET WS-LIMITE-EXCEDIDO TO TRUE
+               ELSE
+                   DISPLAY 'REINICIANDO APOS ABORTADO. TENTATIVA: '
+                       WS-TENTATIVAS
+                   DISPLAY SPACE
+               END-IF
+           ELSE
+               MOVE 1 TO WS-TENTATIVAS
+           END-IF
+           EXIT.
+
+       0080-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-ARQ
+           IF WS-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA-ARQ
+           END-IF
+           IF WS-FS-AUDITORIA NOT = '00'
+               MOVE WS-FS-AUDITORIA TO WS-FILE-STATUS
+               MOVE 'SETAUDIT' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+           EXIT.
+
+       1950-REGISTRAR-TRANSICAO-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+           MOVE WS-HORA-COMPLETA(1:6) TO AUD-HORA
+           EVALUATE TRUE
+               WHEN WS-EXECUTANDO
+                   MOVE 'EXECUTANDO' TO AUD-CONDICAO
+               WHEN WS-ALERTA
+                   MOVE 'ALERTA' TO AUD-CONDICAO
+               WHEN WS-ABORTADO
+                   MOVE 'ABORTADO' TO AUD-CONDICAO
+               WHEN WS-CONCLUIDO
+                   MOVE 'CONCLUIDO' TO AUD-CONDICAO
+               WHEN OTHER
+                   MOVE 'DESCONHECIDO' TO AUD-CONDICAO
+           END-EVALUATE
+           WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA
+           EXIT.
+
+       9050-FECHAR-AUDITORIA.
+           CLOSE AUDITORIA-ARQ
+           EXIT.
+
+       1000-TESTAR-SWITCH-EXECUTANDO.
+           DISPLAY '--TESTE DE SWITCH EXECUTANDO--'
+           SET WS-EXECUTANDO TO TRUE
+           PERFORM 1950-REGISTRAR-TRANSICAO-AUDITORIA
            DISPLAY 'Status do Switch (WS-SWITCH-STATUS): '
-           WS-SWITCH-STATUS.
-           DISPLAY SPACE.
-           
-           IF WS-PROCESSAMENTO-OK
-               DISPLAY 'Mensagem: O processamento deu OK!'
+               WS-SWITCH-STATUS
+           DISPLAY SPACE
+           PERFORM 1900-EXIBIR-MENSAGEM-STATUS
+           DISPLAY SPACE
+           DISPLAY '--------------------------------------------------'
+           DISPLAY SPACE
+           EXIT.
+
+       1500-TESTAR-SWITCH-ALERTA.
+           DISPLAY '--TESTE DE SWITCH ALERTA--'
+           SET WS-ALERTA TO TRUE
+           PERFORM 1950-REGISTRAR-TRANSICAO-AUDITORIA
+           DISPLAY 'Status do Switch (WS-SWITCH-STATUS): '
+               WS-SWITCH-STATUS
+           DISPLAY SPACE
+           PERFORM 1900-EXIBIR-MENSAGEM-STATUS
+           DISPLAY SPACE
+           DISPLAY '--------------------------------------------------'
+           DISPLAY SPACE
+           EXIT.
+
+       1900-EXIBIR-MENSAGEM-STATUS.
+           EVALUATE TRUE
+               WHEN WS-EXECUTANDO
+                   DISPLAY 'Mensagem: O processamento esta EXECUTANDO!'
+               WHEN WS-ALERTA
+                   DISPLAY 'Mensagem: O processamento gerou um ALERTA!'
+               WHEN WS-ABORTADO
+                   DISPLAY 'Mensagem: O processamento foi ABORTADO!'
+               WHEN WS-CONCLUIDO
+                   DISPLAY 'Mensagem: O processamento foi CONCLUIDO!'
+               WHEN OTHER
+                   DISPLAY 'Mensagem: STATUS DESCONHECIDO!'
+           END-EVALUATE
+           EXIT.
+
+       1800-DEFINIR-RESULTADO-EXECUCAO.
+           IF WS-TENTATIVAS >= WS-LIMITE-TENTATIVAS
+               PERFORM 2500-TESTAR-SWITCH-CONCLUIDO
            ELSE
-               DISPLAY 'Mensagem: O processamento deu FALHOU!'
-           END-IF.
-           DISPLAY SPACE.
-           DISPLAY '--------------------------------------------------'.
-           DISPLAY SPACE.
-           DISPLAY '--TESTE DE SWITCH OK--'.
-           DISPLAY SPACE.
-           SET WS-PROCESSAMENTO-OK TO TRUE.
+               PERFORM 2000-TESTAR-SWITCH-ABORTADO
+           END-IF
+           EXIT.
+
+       2000-TESTAR-SWITCH-ABORTADO.
+           DISPLAY '--TESTE DE SWITCH ABORTADO--'
+           SET WS-ABORTADO TO TRUE
+           PERFORM 1950-REGISTRAR-TRANSICAO-AUDITORIA
+           DISPLAY 'Status do Switch (WS-SWITCH-STATUS): '
+               WS-SWITCH-STATUS
+           DISPLAY SPACE
+           PERFORM 1900-EXIBIR-MENSAGEM-STATUS
+           DISPLAY SPACE
+           DISPLAY '--------------------------------------------------'
+           DISPLAY SPACE
+           EXIT.
+
+       2500-TESTAR-SWITCH-CONCLUIDO.
+           DISPLAY '--TESTE DE SWITCH CONCLUIDO--'
+           SET WS-CONCLUIDO TO TRUE
+           PERFORM 1950-REGISTRAR-TRANSICAO-AUDITORIA
            DISPLAY 'Status do Switch (WS-SWITCH-STATUS): '
-           WS-SWITCH-STATUS.
-           
-           IF WS-PROCESSAMENTO-FALHO
-               DISPLAY 'Mensagem: O processamento deu FALHOU!'
-           ELSE 
-               DISPLAY 'Mensagem: O processamento deu OK!'
-           END-IF.
-       STOP RUN.
-       
\ No newline at end of file
+               WS-SWITCH-STATUS
+           DISPLAY SPACE
+           PERFORM 1900-EXIBIR-MENSAGEM-STATUS
+           EXIT.
+
+       9000-GRAVAR-STATUS-ATUAL.
+           MOVE WS-JOB-NOME TO STA-JOB
+           MOVE WS-DATA-EXECUCAO TO STA-DATA
+           MOVE WS-SWITCH-STATUS TO STA-SWITCH
+           MOVE WS-TENTATIVAS TO STA-TENTATIVAS
+           IF WS-REGISTRO-ENCONTRADO
+               REWRITE REG-STATUS
+           ELSE
+               WRITE REG-STATUS
+               SET WS-REGISTRO-ENCONTRADO TO TRUE
+           END-IF
+           IF WS-FS-STATUS NOT = '00'
+               MOVE WS-FS-STATUS TO WS-FILE-STATUS
+               MOVE 'SETSTAT' TO WS-ID-ARQUIVO-ERRO
+               PERFORM 9900-ERRO-ARQUIVO
+           END-IF
+           CLOSE STATUS-ARQ
+           EXIT.
+
+       9060-ENCERRAR-POR-LIMITE-EXCEDIDO.
+           CLOSE STATUS-ARQ
+           EXIT.
+
+       9900-ERRO-ARQUIVO.
+           DISPLAY 'ERRO DE ARQUIVO: ' WS-ID-ARQUIVO-ERRO
+           DISPLAY 'FILE STATUS....: ' WS-FILE-STATUS
+           STOP RUN.
