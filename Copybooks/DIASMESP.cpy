@@ -0,0 +1,66 @@
+      *----------------------------------------------------------------
+      *COPYBOOK   : DIASMESP
+      *OBJETIVO   : PARAGRAFOS QUE CALCULAM O NUMERO DE DIAS DE UM
+      *             MES (WS-MES-CALC/WS-ANO-CALC -> WS-DIAS-MES-CALC)
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *USO        : COPY DIASMESP. NA PROCEDURE DIVISION DE QUEM FOR
+      *             CALCULAR OS DIAS DE UM MES. EXIGE A COPY DIASMES.
+      *             NA WORKING-STORAGE SECTION. QUEM CHAMA DEVE MOVER
+      *             O MES E O ANO PARA WS-MES-CALC/WS-ANO-CALC E
+      *             PERFORM 9800-CALCULAR-DIAS-MES.
+      *----------------------------------------------------------------
+       9800-CALCULAR-DIAS-MES.
+           EVALUATE WS-MES-CALC
+               WHEN 01
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 02
+                   PERFORM 9810-VERIFICA-BISSEXTO-CALC
+                   IF WS-ANO-BISSEXTO-CALC
+                       MOVE 29 TO WS-DIAS-MES-CALC
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES-CALC
+                   END-IF
+               WHEN 03
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 04
+                   MOVE 30 TO WS-DIAS-MES-CALC
+               WHEN 05
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 06
+                   MOVE 30 TO WS-DIAS-MES-CALC
+               WHEN 07
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 08
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 09
+                   MOVE 30 TO WS-DIAS-MES-CALC
+               WHEN 10
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN 11
+                   MOVE 30 TO WS-DIAS-MES-CALC
+               WHEN 12
+                   MOVE 31 TO WS-DIAS-MES-CALC
+               WHEN OTHER
+                   MOVE 0 TO WS-DIAS-MES-CALC
+           END-EVALUATE
+           EXIT.
+
+       9810-VERIFICA-BISSEXTO-CALC.
+           SET WS-ANO-NAO-BISSEXTO-CALC TO TRUE
+           DIVIDE WS-ANO-CALC BY 4 GIVING WS-QUOCIENTE-CALC
+               REMAINDER WS-RESTO-4-CALC
+           IF WS-RESTO-4-CALC = 0
+               SET WS-ANO-BISSEXTO-CALC TO TRUE
+               DIVIDE WS-ANO-CALC BY 100 GIVING WS-QUOCIENTE-CALC
+                   REMAINDER WS-RESTO-100-CALC
+               IF WS-RESTO-100-CALC = 0
+                   SET WS-ANO-NAO-BISSEXTO-CALC TO TRUE
+                   DIVIDE WS-ANO-CALC BY 400 GIVING WS-QUOCIENTE-CALC
+                       REMAINDER WS-RESTO-400-CALC
+                   IF WS-RESTO-400-CALC = 0
+                       SET WS-ANO-BISSEXTO-CALC TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
