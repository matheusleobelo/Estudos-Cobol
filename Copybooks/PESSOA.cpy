@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      *COPYBOOK   : PESSOA
+      *OBJETIVO   : CAMPOS PADRAO DE UM REGISTRO DE PESSOA (NOME,
+      *             IDADE E CIDADE), PARA QUE OS PROGRAMAS QUE MANTEM
+      *             DADOS DE PESSOA NAO REDEFINAM ESSES CAMPOS CADA
+      *             UM COM UMA PIC CLAUSE DIFERENTE
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *USO        : COPY PESSOA. DENTRO DE UM GRUPO 01 NA WORKING-
+      *             STORAGE SECTION DE QUEM MANTIVER DADOS DE PESSOA.
+      *             QUANDO O GRUPO HOSPEDEIRO PRECISAR DE NOMES
+      *             PROPRIOS (POR EXEMPLO UM REGISTRO DESTINO), USE
+      *             COPY PESSOA REPLACING ==WS-NOME== BY ==NOVO-NOME==
+      *             ==WS-IDADE== BY ==NOVO-IDADE==
+      *             ==WS-CIDADE== BY ==NOVO-CIDADE==.
+      *----------------------------------------------------------------
+           05 WS-NOME PIC X(20) VALUE SPACES.
+           05 WS-IDADE PIC 99 VALUE ZERO.
+           05 WS-CIDADE PIC X(15) VALUE SPACES.
