@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *COPYBOOK   : DIASMES
+      *OBJETIVO   : AREA DE TRABALHO PARA O CALCULO DO NUMERO DE DIAS
+      *             DE UM MES, CONSIDERANDO ANOS BISSEXTOS
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *USO        : COPY DIASMES. NA WORKING-STORAGE SECTION DE QUEM
+      *             FOR CALCULAR OS DIAS DE UM MES (VER DIASMESP.cpy)
+      *----------------------------------------------------------------
+       01 WS-AREA-DIAS-MES.
+           05 WS-MES-CALC PIC 99 VALUE ZERO.
+           05 WS-ANO-CALC PIC 9999 VALUE ZERO.
+           05 WS-DIAS-MES-CALC PIC 99 VALUE ZERO.
+           05 WS-RESTO-4-CALC PIC 99 COMP VALUE ZERO.
+           05 WS-RESTO-100-CALC PIC 99 COMP VALUE ZERO.
+           05 WS-RESTO-400-CALC PIC 999 COMP VALUE ZERO.
+           05 WS-QUOCIENTE-CALC PIC 9999 COMP VALUE ZERO.
+           05 WS-IND-BISSEXTO-CALC PIC X(01) VALUE 'N'.
+               88 WS-ANO-BISSEXTO-CALC VALUE 'S'.
+               88 WS-ANO-NAO-BISSEXTO-CALC VALUE 'N'.
