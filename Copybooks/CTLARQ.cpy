@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *COPYBOOK   : CTLARQ
+      *OBJETIVO   : CAMPOS PADRAO DE CONTROLE DE ARQUIVO (FILE STATUS
+      *             CORRENTE E IDENTIFICACAO DO ARQUIVO EM ERRO), PARA
+      *             QUE TODO PROGRAMA QUE FACA E/S DE ARQUIVO REPORTE
+      *             ERROS DE OPEN/READ/WRITE DE FORMA PADRONIZADA
+      *PROGRAMADOR: Matheus Leonardo Belo de França
+      *DATA       : 09/08/2026
+      *USO        : COPY CTLARQ. DENTRO DO GRUPO 01 WS-CONTROLE-ARQUIVO
+      *             NA WORKING-STORAGE SECTION, JUNTO COM OS CAMPOS
+      *             WS-FS-xxx PROPRIOS DE CADA ARQUIVO DO PROGRAMA.
+      *             SEMPRE QUE UM OPEN/READ/WRITE FALHAR (FILE STATUS
+      *             DIFERENTE DE '00', OU '04'/'10' QUANDO TRATADOS NO
+      *             PROPRIO PARAGRAFO), MOVER O FILE STATUS PARA
+      *             WS-FILE-STATUS, O NOME LOGICO DO ARQUIVO PARA
+      *             WS-ID-ARQUIVO-ERRO E PERFORM 9900-ERRO-ARQUIVO,
+      *             QUE EXIBE AMBOS OS CAMPOS E ENCERRA O JOB.
+      *----------------------------------------------------------------
+           05 WS-FILE-STATUS PIC X(02) VALUE '00'.
+           05 WS-ID-ARQUIVO-ERRO PIC X(20) VALUE SPACES.
