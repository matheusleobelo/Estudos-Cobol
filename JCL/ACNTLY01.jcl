@@ -0,0 +1,93 @@
+//ACNTLY01 JOB (ACCTG),'FOLHA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,COND=(4,LT)
+//*----------------------------------------------------------------
+//*JOB        : ACNTLY01
+//*OBJETIVO   : ENCADEAR EM UM UNICO JOB NOTURNO OS PASSOS DE LOTE
+//*             QUE HOJE SAO DISPARADOS A MAO, UM A UM:
+//*               STEP010 - VALIDACAO DE DATAS     (AC34EX02, LOTE)
+//*               STEP020 - RECONCILIACAO DE OPERACOES (OPERACOES)
+//*               STEP030 - FOLHA DE PAGAMENTO/ROSTER  (MOVE)
+//*             CADA PASSO SO EXECUTA SE O PASSO ANTERIOR TERMINOU
+//*             COM RC <= 4 (SEM ABEND E SEM ERRO GRAVE), VIA IF/THEN
+//*PROGRAMADOR: Matheus Leonardo Belo de França
+//*DATA       : 09/08/2026
+//*----------------------------------------------------------------
+//*HISTORICO DE ALTERACOES:
+//*DATA       AUTOR   DESCRICAO
+//*09/08/2026 MLBF    JOB STREAM CRIADO, ENCADEANDO AC34EX02, OPERACOES
+//*                   E MOVE COM CONDICIONAMENTO DE PASSO
+//*09/08/2026 MLBF    INCLUIDA A DD OPERCTL NO STEP020, QUE FALTAVA
+//*                   PARA O TOTAL DE CONTROLE GRAVADO POR OPERACOES
+//*                   (OBRIGATORIO DESDE QUE O PROGRAMA PASSOU A
+//*                   GRAVAR ESSE ARQUIVO)
+//*09/08/2026 MLBF    INCLUIDA TAMBEM A DD MOVEORIG NO STEP020, POIS
+//*                   OPERACOES PASSA A LER ESSE ARQUIVO PARA APURAR
+//*                   O TOTAL DE CONTROLE GRAVADO EM OPERCTL
+//*----------------------------------------------------------------
+//JOBLIB   DD  DSN=PROD.FOLHA.LOADLIB,DISP=SHR
+//*
+//*----------------------------------------------------------------
+//*STEP010 - AC34EX02 EM MODO LOTE: VALIDA AS DATAS DO ARQUIVO DE
+//*          TRANSACOES DO DIA E GRAVA AS REJEITADAS EM AC34EXCP.
+//*          O CARTAO EM SYSIN RESPONDE 'SELECIONE O MODO DE
+//*          EXECUCAO' COM A OPCAO 2 (LOTE), DISPENSANDO OPERADOR.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=AC34EX02
+//STEPLIB  DD  DSN=PROD.FOLHA.LOADLIB,DISP=SHR
+//AC34TRAN DD  DSN=PROD.FOLHA.AC34TRAN,DISP=SHR
+//AC34EXCP DD  DSN=PROD.FOLHA.AC34EXCP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSIN    DD  *
+2
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//IF010    IF (STEP010.RC <= 4) THEN
+//*----------------------------------------------------------------
+//*STEP020 - OPERACOES EM MODO LOTE: LE OS PARES DE VALORES DO
+//*          ARQUIVO OPERPARE E GRAVA O RELATORIO PAGINADO OPERREL E
+//*          O TOTAL DE CONTROLE OPERCTL, USADO PELA RECONCILIACAO.
+//*----------------------------------------------------------------
+//STEP020  EXEC PGM=OPERACOES
+//STEPLIB  DD  DSN=PROD.FOLHA.LOADLIB,DISP=SHR
+//OPERPARE DD  DSN=PROD.FOLHA.OPERPARE,DISP=SHR
+//MOVEORIG DD  DSN=PROD.FOLHA.MOVEORIG,DISP=SHR
+//OPERREL  DD  DSN=PROD.FOLHA.OPERREL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//OPERCTL  DD  DSN=PROD.FOLHA.OPERCTL,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//SYSIN    DD  *
+2
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//IF020    IF (STEP020.RC <= 4) THEN
+//*----------------------------------------------------------------
+//*STEP030 - MOVE EM MODO LOTE: LE A FOLHA ORIGEM MOVEORIG, CALCULA
+//*          OS ENCARGOS DE CADA FUNCIONARIO E GRAVA O ROSTER
+//*          ORDENADO POR CIDADE/NOME EM MOVEORD (SORT ... GIVING).
+//*          SORTWK E O ARQUIVO DE TRABALHO DA ORDENACAO.
+//*----------------------------------------------------------------
+//STEP030  EXEC PGM=MOVE
+//STEPLIB  DD  DSN=PROD.FOLHA.LOADLIB,DISP=SHR
+//MOVEORIG DD  DSN=PROD.FOLHA.MOVEORIG,DISP=SHR
+//SORTWK   DD  DSN=&&SORTWK,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10))
+//MOVEORD  DD  DSN=PROD.FOLHA.MOVEORD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  *
+2
+/*
+//SYSOUT   DD  SYSOUT=*
+//ENDIF020 ENDIF
+//ENDIF010 ENDIF
+//
